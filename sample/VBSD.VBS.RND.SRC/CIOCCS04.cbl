@@ -17,6 +17,7 @@
        WORKING-STORAGE SECTION.                                         00170000
       *                                                                 00180000
        77 WS-BEGIN              PIC X(17) VALUE 'CIOCCS04 WS BEGIN'.    00190000
+       77 WS-PGM-NAME           PIC X(08) VALUE 'CIOCCS04'.
        01 WS-VAR.                                                       00200000
           05 WS-GETTIME         PIC X(20).                              00210000
           05 WS-DATEOUT         PIC X(10).                              00220000
@@ -25,6 +26,19 @@
           05 WS-MESSAGE         PIC X(40).                              00250000
           05 WS-ENTER-FLAG      PIC X(1).                               00260000
           05 WS-TRANSID         PIC X(4).                               00270000
+          05 WS-XLOG-RESP       PIC S9(8) COMP.
+          05 WS-NOW-ABSTIME     PIC S9(15) COMP-3.
+          05 WS-ELAPSED-UNITS   PIC S9(15) COMP-3.
+      * ABSTIME UNITS ARE HUNDREDTHS OF A SECOND - 3 MINUTES
+       77 WS-TIMEOUT-UNITS      PIC S9(15) COMP-3 VALUE 18000.
+       01 WS-LUHN-WORK.
+          05 WS-LUHN-IX         PIC 9(02).
+          05 WS-LUHN-POS        PIC 9(02).
+          05 WS-LUHN-CHAR       PIC X(01).
+          05 WS-LUHN-DIGIT      PIC 9(02).
+          05 WS-LUHN-SUM        PIC 9(05).
+          05 WS-LUHN-VALID-SW   PIC X(01).
+             88 WS-LUHN-VALID   VALUE 'Y'.
        01 WS-MAP-OPTION         PIC X(1).                               00280000
           88 WS-MAP-ERASE       VALUE '0'.                              00290000
           88 WS-MAP-DATAONLY    VALUE '1'.                              00300000
@@ -39,6 +53,10 @@
        COPY DFHAID.                                                     00390000
       *CIMENU                                                           00400000
        COPY CIMENU.                                                     00410000
+      *XCTL ROUTING DECISION AUDIT LOG RECORD
+       COPY CIXLOG.
+      *SERVICE DRIVER CALL LOG RECORD
+       COPY CISLOG.
       *                                                                 00420000
        COPY CIC0015I.                                                   00421004
        COPY CIC0015O.                                                   00422004
@@ -107,9 +125,34 @@
                                    INTO(CICS04I)                        00989301
                                    RESP(WS-RESP-CODE)                   00989401
                   END-EXEC                                              00989501
+                  IF WS-RESP-CODE = DFHRESP(MAPFAIL)
+      * MAPFAIL ALSO FIRES ON A PLAIN BLANK-ENTER PRESS, NOT ONLY ON
+      * A RETURN AFTER A REAL TIMEOUT, SO THE SAVED ABSTIME IS CHECKED
+      * BEFORE TREATING THIS AS A TIMEOUT RESTORE. A SHORT GAP FALLS
+      * THROUGH TO 3000-MAIN-PROCESS, WHICH STILL SEES
+      * WS-RESP-CODE = DFHRESP(MAPFAIL) AND REPORTS THE ORDINARY
+      * INVALID-REQUEST MESSAGE FOR DFHENTER.
+                     EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC
+                     COMPUTE WS-ELAPSED-UNITS =
+                             WS-NOW-ABSTIME - SDCA-SAVE-TIME
+                     IF WS-ELAPSED-UNITS > WS-TIMEOUT-UNITS
+                        PERFORM 1005-RESTORE-INFLIGHT-DATA
+                           THRU 1005-RESTORE-INFLIGHT-DATA-EXIT
+                     END-IF
+                  END-IF
                END-IF                                                   00989601
             END-IF                                                      00989701
             .                                                           00990000
+      *
+       1005-RESTORE-INFLIGHT-DATA.
+            MOVE SDCA-SAVE-DATA(1:16) TO CRECDO
+            MOVE 'SESSION TIMED OUT - PREVIOUS ENTRY RESTORED'
+                 TO MSGO
+            SET WS-MAP-DATAONLY TO TRUE
+            PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            .
+       1005-RESTORE-INFLIGHT-DATA-EXIT.
+            EXIT.
        1000-INIT-EXIT.                                                  01000000
             EXIT.                                                       01010000
       *                                                                 01020000
@@ -218,12 +261,28 @@
                END-EXEC                                                 02050000
                EVALUATE WS-RESP-CODE                                    02060000
                    WHEN DFHRESP(NORMAL)                                 02070000
+                        IF CIMENU-INACTIVE
+                           MOVE 'TRANSACTION ID IS NOT ACTIVE' TO MSGO
+                           SET WS-MAP-DATAONLY TO TRUE
+                           PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                        ELSE
+      * XCTL NEVER RETURNS CONTROL ON SUCCESS, SO THE DECISION IS
+      * LOGGED AS INTENT BEFORE THE CALL (THE ONLY WAY THE SUCCESS
+      * PATH EVER GETS A CIXLOG ROW). IF XCTL ITSELF FAILS, CONTROL
+      * DOES COME BACK, AND A SECOND ROW IS WRITTEN WITH THE REAL
+      * FAILURE CODE SO THE LOG IS NEVER LEFT SHOWING A FALSE NORMAL.
+                        MOVE DFHRESP(NORMAL) TO WS-XLOG-RESP
+                        PERFORM 3015-LOG-XCTL-DECISION
+                           THRU 3015-LOG-XCTL-DECISION-EXIT
                         EXEC CICS                                       02080000
                              XCTL PROGRAM(CIMENU-PGM)                   02090000
                              COMMAREA(CIMENU-TRANSID)                   02100000
                              RESP(WS-RESP-CODE)                         02110000
                         END-EXEC                                        02120000
                         IF WS-RESP-CODE NOT = DFHRESP(NORMAL)           02130000
+                           MOVE WS-RESP-CODE TO WS-XLOG-RESP
+                           PERFORM 3015-LOG-XCTL-DECISION
+                              THRU 3015-LOG-XCTL-DECISION-EXIT
                         STRING 'PROGRAM ' DELIMITED BY SIZE             02140000
                                CIMENU-PGM DELIMITED BY SPACE            02150000
                                ' IS NOT AVAILABLE' DELIMITED BY SIZE    02160000
@@ -231,6 +290,7 @@
                            SET WS-MAP-DATAONLY TO TRUE                  02180000
                            PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT02190000
                         END-IF                                          02200000
+                        END-IF
                    WHEN DFHRESP(NOTFND)                                 02210000
                         MOVE 'INVALID TRANSATION ID!' TO MSGO           02220000
                         SET WS-MAP-DATAONLY TO TRUE                     02230000
@@ -250,13 +310,65 @@
                MOVE 'CARD NUMBER MUST BE NUMBER' TO MSGO                02420000
                SET WS-MAP-DATAONLY TO TRUE                              02430000
                PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT            02440000
+            ELSE
+               PERFORM 3011-VALIDATE-CHECK-DIGIT
+                  THRU 3011-VALIDATE-CHECK-DIGIT-EXIT
+               IF NOT WS-LUHN-VALID
+                  MOVE 'CARD NUMBER FAILED CHECK DIGIT' TO MSGO
+                  SET WS-MAP-DATAONLY TO TRUE
+                  PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+               END-IF
             END-IF                                                      02450000
             .                                                           02460000
+      *                                                                 02470000
+       3011-VALIDATE-CHECK-DIGIT.
+            MOVE 'Y' TO WS-LUHN-VALID-SW
+            MOVE ZERO TO WS-LUHN-SUM
+            PERFORM VARYING WS-LUHN-IX FROM 16 BY -1
+                    UNTIL WS-LUHN-IX < 1
+               COMPUTE WS-LUHN-POS = 17 - WS-LUHN-IX
+               MOVE CRECDI(WS-LUHN-IX:1) TO WS-LUHN-CHAR
+               MOVE WS-LUHN-CHAR TO WS-LUHN-DIGIT
+               IF FUNCTION MOD(WS-LUHN-POS, 2) = 0
+                  COMPUTE WS-LUHN-DIGIT = WS-LUHN-DIGIT * 2
+                  IF WS-LUHN-DIGIT > 9
+                     SUBTRACT 9 FROM WS-LUHN-DIGIT
+                  END-IF
+               END-IF
+               ADD WS-LUHN-DIGIT TO WS-LUHN-SUM
+            END-PERFORM
+            IF FUNCTION MOD(WS-LUHN-SUM, 10) NOT = 0
+               MOVE 'N' TO WS-LUHN-VALID-SW
+            END-IF
+            .
+       3011-VALIDATE-CHECK-DIGIT-EXIT.
+            EXIT.
       *                                                                 02470000
        3010-CHECK-INPUT-EXIT.                                           02480000
             EXIT.                                                       02490000
       *                                                                 02500000
-       3020-XCTL.*>IMPORTANT                                                    
+       3015-LOG-XCTL-DECISION.
+            PERFORM 1010-ASK-TIME-DATE
+               THRU 1010-ASK-TIME-DATE-EXIT
+            INITIALIZE CIXLOG-REC
+            MOVE EIBTRMID       TO CIXLOG-TERMID
+            MOVE EIBOPID        TO CIXLOG-OPID
+            MOVE CIMENU-TRANSID TO CIXLOG-TRANSID
+            MOVE CIMENU-PGM     TO CIXLOG-PGM
+            MOVE WS-DATEOUT     TO CIXLOG-DATE
+            MOVE WS-TIMEOUT     TO CIXLOG-TIME
+            MOVE WS-XLOG-RESP   TO CIXLOG-RESP-CODE
+            EXEC CICS WRITEQ TD
+                 QUEUE('CIXL')
+                 FROM(CIXLOG-REC)
+                 LENGTH(LENGTH OF CIXLOG-REC)
+                 RESP(WS-RESP-CODE)
+            END-EXEC
+            .
+       3015-LOG-XCTL-DECISION-EXIT.
+            EXIT.
+      *
+       3020-XCTL.*>IMPORTANT
             INITIALIZE SDCA-SERVICE-COMMAREA                            02520104
             MOVE 'VBS.CI.CREDCARD.INQ' TO SD-SRV-NAME                   02520204
             INITIALIZE CIC0015I-REC                                     02520304
@@ -268,26 +380,15 @@
                  COMMAREA(WS-SRV-COMMAREA)                              02520904
                  RESP(WS-RESP-CODE)                                     02521004
             END-EXEC                                                    02521104
+            PERFORM 3024-LOG-SERVICE-CALL
+               THRU 3024-LOG-SERVICE-CALL-EXIT
             EVALUATE WS-RESP-CODE                                       02521204
                 WHEN DFHRESP(NORMAL)                                    02521304
                      IF SD-RESP-CODE EQUAL ZEROS                        02521404
                         INITIALIZE CIC0015O-REC                         02521504
                         MOVE SD-SRV-OUTPUT-DATA TO CIC0015O-REC         02521604
-                        IF CIC0015O-STATUS NOT = 001                    02521704
-                           MOVE 'CARD STATUS NOT CORRECT' TO MSGO       02521804
-                           SET WS-MAP-DATAONLY TO TRUE                  02521904
-                           PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT02522004
-                        ELSE                                            02522104
-                        INITIALIZE WS-COMMAREA                          02522204
-                        MOVE 'Y' TO WS-FIRST-SEND                       02522304
-                        MOVE '001' TO WS-OPTION                         02522406
-                        MOVE CIC0015O-NUMB TO WS-CARD-NUMB              02522504
-                        EXEC CICS                                       02522704
-                             XCTL PROGRAM('CIOCCS05')                   02522804
-                             COMMAREA(WS-COMMAREA)                      02522904
-                             RESP(WS-RESP-CODE)                         02523004
-                        END-EXEC                                        02523104
-                        END-IF                                          02523204
+                        PERFORM 3025-ROUTE-BY-STATUS                   02521704
+                           THRU 3025-ROUTE-BY-STATUS-EXIT               02521804
                      ELSE                                               02523304
                         MOVE SD-RESP-ADDITIONAL TO MSGO                 02523404
                         SET WS-MAP-DATAONLY TO TRUE                     02523504
@@ -301,7 +402,102 @@
             .                                                           02639104
       *                                                                 02640000
        3020-XCTL-EXIT.                                                  02650004
+            EXIT.
+      *
+       3024-LOG-SERVICE-CALL.
+            PERFORM 1010-ASK-TIME-DATE
+               THRU 1010-ASK-TIME-DATE-EXIT
+            INITIALIZE CISLOG-REC
+            MOVE WS-PGM-NAME       TO CISLOG-CALLER-PGM
+            MOVE SD-SRV-NAME       TO CISLOG-SRV-NAME
+            MOVE SD-RESP-CODE      TO CISLOG-RESP-CODE
+            MOVE SD-RESP-ADDITIONAL TO CISLOG-RESP-ADDL
+            MOVE WS-DATEOUT        TO CISLOG-DATE
+            MOVE WS-TIMEOUT        TO CISLOG-TIME
+            EXEC CICS WRITEQ TD
+                 QUEUE('CISL')
+                 FROM(CISLOG-REC)
+                 LENGTH(LENGTH OF CISLOG-REC)
+                 RESP(WS-RESP-CODE)
+            END-EXEC
+            .
+       3024-LOG-SERVICE-CALL-EXIT.                                      02650004
             EXIT.                                                       02660000
+      *                                                                 02670000
+       3025-ROUTE-BY-STATUS.*>IMPORTANT
+            EVALUATE TRUE
+                WHEN CIC0015O-ACTIVE
+                     INITIALIZE WS-COMMAREA
+                     MOVE 'Y'   TO WS-FIRST-SEND
+                     MOVE '001' TO WS-OPTION
+                     MOVE CIC0015O-NUMB TO WS-CARD-NUMB
+                     EXEC CICS
+                          XCTL PROGRAM('CIOCCS05')
+                          COMMAREA(WS-COMMAREA)
+                          RESP(WS-RESP-CODE)
+                     END-EXEC
+                     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+                        MOVE 'PROGRAM CIOCCS05 IS NOT AVAILABLE'
+                             TO MSGO
+                        SET WS-MAP-DATAONLY TO TRUE
+                        PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                     END-IF
+                WHEN CIC0015O-BLOCKED
+                     INITIALIZE WS-COMMAREA
+                     MOVE 'Y'   TO WS-FIRST-SEND
+                     MOVE '002' TO WS-OPTION
+                     MOVE CIC0015O-NUMB TO WS-CARD-NUMB
+                     EXEC CICS
+                          XCTL PROGRAM('CIOCCS06')
+                          COMMAREA(WS-COMMAREA)
+                          RESP(WS-RESP-CODE)
+                     END-EXEC
+                     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+                        MOVE 'PROGRAM CIOCCS06 IS NOT AVAILABLE'
+                             TO MSGO
+                        SET WS-MAP-DATAONLY TO TRUE
+                        PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                     END-IF
+                WHEN CIC0015O-EXPIRED
+                     INITIALIZE WS-COMMAREA
+                     MOVE 'Y'   TO WS-FIRST-SEND
+                     MOVE '003' TO WS-OPTION
+                     MOVE CIC0015O-NUMB TO WS-CARD-NUMB
+                     EXEC CICS
+                          XCTL PROGRAM('CIOCCS07')
+                          COMMAREA(WS-COMMAREA)
+                          RESP(WS-RESP-CODE)
+                     END-EXEC
+                     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+                        MOVE 'PROGRAM CIOCCS07 IS NOT AVAILABLE'
+                             TO MSGO
+                        SET WS-MAP-DATAONLY TO TRUE
+                        PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                     END-IF
+                WHEN CIC0015O-LOST
+                     MOVE 'CARD REPORTED LOST - CONTACT SECURITY'
+                          TO MSGO
+                     SET WS-MAP-DATAONLY TO TRUE
+                     PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                WHEN CIC0015O-STOLEN
+                     MOVE 'CARD REPORTED STOLEN - CONTACT SECURITY'
+                          TO MSGO
+                     SET WS-MAP-DATAONLY TO TRUE
+                     PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                WHEN CIC0015O-NOT-YET-ISSUED
+                     MOVE 'CARD NOT YET ISSUED - PLEASE CHECK BACK'
+                          TO MSGO
+                     SET WS-MAP-DATAONLY TO TRUE
+                     PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                WHEN OTHER
+                     MOVE 'CARD STATUS NOT CORRECT' TO MSGO
+                     SET WS-MAP-DATAONLY TO TRUE
+                     PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            END-EVALUATE
+            .
+      *
+       3025-ROUTE-BY-STATUS-EXIT.
+            EXIT.
       *                                                                 02670000
        3030-SEND-MAP.                                                   02680000
             PERFORM 1010-ASK-TIME-DATE                                  02690000
@@ -323,6 +519,9 @@
                      END-EXEC                                           02850000
             END-EVALUATE                                                02860000
             MOVE '1' TO WS-ENTER-FLAG                                   02870005
+            MOVE SPACES    TO SDCA-SAVE-DATA
+            MOVE CRECDO    TO SDCA-SAVE-DATA(1:16)
+            EXEC CICS ASKTIME ABSTIME(SDCA-SAVE-TIME) END-EXEC
             PERFORM 5020-RETURN-TRANS THRU 5020-RETURN-TRANS-EXIT       02880000
             .                                                           02890000
       *                                                                 02900000
@@ -349,9 +548,10 @@
             EXIT.                                                       03110000
       *                                                                 03120000
        5020-RETURN-TRANS.                                               03130000
+            MOVE WS-ENTER-FLAG TO SDCA-CICS-ENTER-FLAG
             EXEC CICS                                                   03170005
                  RETURN TRANSID('CIB4')                                 03180005
-                 COMMAREA(WS-ENTER-FLAG)                                03181005
+                 COMMAREA(DFHCOMMAREA)                                  03181005
             END-EXEC                                                    03190000
             .                                                           03200000
        5020-RETURN-TRANS-EXIT.                                          03210000
