@@ -0,0 +1,260 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCB04.
+      *****************************************************************
+      * CIOCCIMN - BATCH PROGRAM
+      *
+      * COMPUTES CIC0012O-COMPUTE-LIMIT/RESULT/REFUSE-REASON FOR
+      * APPLICATIONS AWAITING MANUAL CREDIT DECISION. CHECKPOINTS THE
+      * LAST COMMITTED CIC0012O-ID EVERY WS-CKPT-INTERVAL RECORDS SO
+      * AN ABEND PARTWAY THROUGH THE RUN CAN RESTART WITHOUT
+      * REPROCESSING RECORDS ALREADY COMMITTED.
+      *
+      * WHEN THE COMPUTED LIMIT EXCEEDS WS-SUPV-THRESHOLD, THE
+      * APPLICATION IS ROUTED TO CIC0012O-PENDING-SUPV FOR A SECOND-
+      * LEVEL APPROVAL INSTEAD OF GOING STRAIGHT TO MANUAL CREDIT.
+      * APPLICATIONS ALREADY AT PENDING-SUPV WITH A SUPERVISOR RESULT
+      * KEYED (CIC0012O-SUPV-RESULT NOT ZERO) ARE RELEASED ON TO
+      * PENDING-MANCRE (APPROVED) OR DECLINED (REFUSED) BEFORE THE
+      * LIMIT COMPUTE RUNS.
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIC0012-FILE ASSIGN TO 'CIC0012O'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-CIC0012-STATUS.
+           SELECT CKPT-FILE ASSIGN TO 'CICKPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CKPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIC0012-FILE.
+       COPY CIC0012O.
+      *
+       FD  CKPT-FILE.
+       01 CKPT-REC.
+          05 CKPT-LAST-ID            PIC 9(13).
+          05 CKPT-RUN-COMPLETE-FLAG  PIC X(01).
+      *
+       WORKING-STORAGE SECTION.
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCB04 WS BEGIN'.
+       01 WS-FLAGS.
+          05 WS-CIC0012-STATUS      PIC X(02).
+             88 WS-CIC0012-OK       VALUE '00'.
+             88 WS-CIC0012-EOF      VALUE '10'.
+          05 WS-CKPT-STATUS         PIC X(02).
+             88 WS-CKPT-OK          VALUE '00'.
+          05 WS-EOF-SW              PIC X(01) VALUE 'N'.
+             88 WS-EOF              VALUE 'Y'.
+          05 WS-RECORD-CHANGED-SW   PIC X(01) VALUE 'N'.
+             88 WS-RECORD-CHANGED   VALUE 'Y'.
+       01 WS-CKPT-INTERVAL          PIC 9(03) VALUE 25.
+       01 WS-CKPT-SINCE-LAST        PIC 9(03) VALUE ZERO.
+       01 WS-CKPT-LAST-ID           PIC 9(13) VALUE ZERO.
+       01 WS-SUPV-THRESHOLD         PIC 9(08) VALUE 20000.
+       01 WS-COUNTERS.
+          05 WS-TOTAL-COMPUTED      PIC 9(06) VALUE ZERO.
+          05 WS-TOTAL-SKIPPED       PIC 9(06) VALUE ZERO.
+          05 WS-TOTAL-SUPV-HELD     PIC 9(06) VALUE ZERO.
+          05 WS-TOTAL-SUPV-RELEASED PIC 9(06) VALUE ZERO.
+       01 WS-COMPUTE-WORK.
+          05 WS-RAW-LIMIT           PIC 9(08)V99.
+       01 WS-DATE-WORK.
+          05 WS-TODAY-YYYYMMDD      PIC 9(08).
+          05 WS-TODAY-DATE          PIC X(10).
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+            PERFORM 2000-PROCESS-APPLICATIONS
+               THRU 2000-PROCESS-APPLICATIONS-EXIT
+            PERFORM 8000-WRITE-RUN-COMPLETE
+               THRU 8000-WRITE-RUN-COMPLETE-EXIT
+            PERFORM 9000-CLEAN-UP
+               THRU 9000-CLEAN-UP-EXIT
+            STOP RUN
+            .
+      *
+       1000-INIT.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+            MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-TODAY-DATE(1:4)
+            MOVE '/' TO WS-TODAY-DATE(5:1)
+            MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-TODAY-DATE(6:2)
+            MOVE '/' TO WS-TODAY-DATE(8:1)
+            MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-TODAY-DATE(9:2)
+            PERFORM 1010-READ-CHECKPOINT
+               THRU 1010-READ-CHECKPOINT-EXIT
+            OPEN I-O CIC0012-FILE
+            IF NOT WS-CIC0012-OK
+               DISPLAY 'CIOCCB04: OPEN FAILED '
+                  WS-CIC0012-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+            END-IF
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       1010-READ-CHECKPOINT.
+            OPEN INPUT CKPT-FILE
+            IF WS-CKPT-OK
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-RUN-COMPLETE-FLAG = 'Y'
+                          MOVE ZERO TO WS-CKPT-LAST-ID
+                       ELSE
+                          MOVE CKPT-LAST-ID TO WS-CKPT-LAST-ID
+                          DISPLAY 'CIOCCB04: RESTARTING AFTER ID '
+                             WS-CKPT-LAST-ID
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+            END-IF
+            .
+       1010-READ-CHECKPOINT-EXIT.
+            EXIT.
+      *
+       2000-PROCESS-APPLICATIONS.
+            PERFORM UNTIL WS-EOF
+               READ CIC0012-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2010-PROCESS-ONE-APPLICATION
+                          THRU 2010-PROCESS-ONE-APPLICATION-EXIT
+               END-READ
+            END-PERFORM
+            .
+       2000-PROCESS-APPLICATIONS-EXIT.
+            EXIT.
+      *
+       2010-PROCESS-ONE-APPLICATION.
+            IF CIC0012O-ID > WS-CKPT-LAST-ID
+               MOVE 'N' TO WS-RECORD-CHANGED-SW
+               IF CIC0012O-PENDING-SUPV
+               AND CIC0012O-SUPV-RESULT NOT = ZERO
+                  PERFORM 2015-RELEASE-FROM-SUPV
+                     THRU 2015-RELEASE-FROM-SUPV-EXIT
+                  SET WS-RECORD-CHANGED TO TRUE
+                  ADD 1 TO WS-TOTAL-SUPV-RELEASED
+               END-IF
+               IF CIC0012O-PENDING-CREINV
+               AND CIC0012O-COMPUTE-RESULT = ZERO
+                  PERFORM 2020-COMPUTE-LIMIT
+                     THRU 2020-COMPUTE-LIMIT-EXIT
+                  SET WS-RECORD-CHANGED TO TRUE
+                  ADD 1 TO WS-TOTAL-COMPUTED
+               END-IF
+               IF WS-RECORD-CHANGED
+                  REWRITE CIC0012O-REC
+                  PERFORM 2030-CHECKPOINT-IF-DUE
+                     THRU 2030-CHECKPOINT-IF-DUE-EXIT
+               ELSE
+                  ADD 1 TO WS-TOTAL-SKIPPED
+               END-IF
+            END-IF
+            .
+       2010-PROCESS-ONE-APPLICATION-EXIT.
+            EXIT.
+      *
+      * A SUPERVISOR RESULT WAS KEYED WHILE THE APPLICATION SAT AT
+      * PENDING-SUPV. RELEASE IT ON TO MANUAL CREDIT (APPROVED) OR
+      * DECLINE IT OUTRIGHT (REFUSED) BEFORE THIS RUN'S LIMIT COMPUTE
+      * STEP LOOKS AT IT.
+       2015-RELEASE-FROM-SUPV.
+            IF CIC0012O-SUPV-RESULT = 900
+               SET CIC0012O-PENDING-MANCRE TO TRUE
+            ELSE
+               SET CIC0012O-DECLINED TO TRUE
+            END-IF
+            MOVE WS-TODAY-DATE TO CIC0012O-LAST-DATE
+            .
+       2015-RELEASE-FROM-SUPV-EXIT.
+            EXIT.
+      *
+      * MOVES A PENDING-CREINV APPLICATION ON TO PENDING-SUPV (A
+      * COMPUTED LIMIT ABOVE WS-SUPV-THRESHOLD, HELD FOR A SECOND-
+      * LEVEL SIGN-OFF SO A LARGE LINE ISN'T APPROVED ON ONE
+      * REVIEWER'S NAME ALONE) OR PENDING-MANCRE (AT OR BELOW
+      * THRESHOLD, READY FOR MANUAL CREDIT'S FINAL DECISION).
+       2020-COMPUTE-LIMIT.
+            IF CIC0012O-ANNUAL-SALARY < 100000
+               MOVE ZERO TO CIC0012O-COMPUTE-LIMIT
+               MOVE 910  TO CIC0012O-COMPUTE-RESULT
+               MOVE 001  TO CIC0012O-COMPUTE-REFUSE-REASON
+               SET CIC0012O-PENDING-MANCRE TO TRUE
+               MOVE WS-TODAY-DATE TO CIC0012O-LAST-DATE
+            ELSE
+               COMPUTE WS-RAW-LIMIT =
+                  CIC0012O-ANNUAL-SALARY * 0.3
+               MOVE WS-RAW-LIMIT TO CIC0012O-COMPUTE-LIMIT
+               MOVE 900  TO CIC0012O-COMPUTE-RESULT
+               MOVE ZERO TO CIC0012O-COMPUTE-REFUSE-REASON
+               MOVE WS-TODAY-DATE TO CIC0012O-LAST-DATE
+               IF CIC0012O-COMPUTE-LIMIT > WS-SUPV-THRESHOLD
+                  SET CIC0012O-PENDING-SUPV TO TRUE
+                  ADD 1 TO WS-TOTAL-SUPV-HELD
+               ELSE
+                  SET CIC0012O-PENDING-MANCRE TO TRUE
+               END-IF
+            END-IF
+            .
+       2020-COMPUTE-LIMIT-EXIT.
+            EXIT.
+      *
+       2030-CHECKPOINT-IF-DUE.
+            MOVE CIC0012O-ID TO WS-CKPT-LAST-ID
+            ADD 1 TO WS-CKPT-SINCE-LAST
+            IF WS-CKPT-SINCE-LAST >= WS-CKPT-INTERVAL
+               PERFORM 2040-WRITE-CHECKPOINT
+                  THRU 2040-WRITE-CHECKPOINT-EXIT
+               MOVE ZERO TO WS-CKPT-SINCE-LAST
+            END-IF
+            .
+       2030-CHECKPOINT-IF-DUE-EXIT.
+            EXIT.
+      *
+       2040-WRITE-CHECKPOINT.
+            OPEN OUTPUT CKPT-FILE
+            MOVE WS-CKPT-LAST-ID TO CKPT-LAST-ID
+            MOVE 'N'             TO CKPT-RUN-COMPLETE-FLAG
+            WRITE CKPT-REC
+            CLOSE CKPT-FILE
+            .
+       2040-WRITE-CHECKPOINT-EXIT.
+            EXIT.
+      *
+       8000-WRITE-RUN-COMPLETE.
+            OPEN OUTPUT CKPT-FILE
+            MOVE WS-CKPT-LAST-ID TO CKPT-LAST-ID
+            MOVE 'Y'             TO CKPT-RUN-COMPLETE-FLAG
+            WRITE CKPT-REC
+            CLOSE CKPT-FILE
+            .
+       8000-WRITE-RUN-COMPLETE-EXIT.
+            EXIT.
+      *
+       9000-CLEAN-UP.
+            DISPLAY 'CIOCCB04: LIMITS COMPUTED   ' WS-TOTAL-COMPUTED
+            DISPLAY 'CIOCCB04: HELD FOR SUPV SIGN-OFF '
+               WS-TOTAL-SUPV-HELD
+            DISPLAY 'CIOCCB04: RELEASED FROM SUPV '
+               WS-TOTAL-SUPV-RELEASED
+            DISPLAY 'CIOCCB04: RECORDS SKIPPED    ' WS-TOTAL-SKIPPED
+            IF WS-CIC0012-OK OR WS-CIC0012-EOF
+               CLOSE CIC0012-FILE
+            END-IF
+            .
+       9000-CLEAN-UP-EXIT.
+            EXIT.
