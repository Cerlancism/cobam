@@ -0,0 +1,228 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCB01.
+      *****************************************************************
+      * CIOCCIMN - BATCH PROGRAM
+      *
+      * DAILY BACKLOG REPORT OF CREDIT APPLICATIONS BY WORKFLOW STAGE
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIC0012-FILE ASSIGN TO 'CIC0012O'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-CIC0012-STATUS.
+           SELECT RPT-FILE ASSIGN TO 'CBACKLOG'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIC0012-FILE.
+       COPY CIC0012O.
+      *
+       FD  RPT-FILE.
+       01 RPT-REC                   PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCB01 WS BEGIN'.
+       01 WS-FLAGS.
+          05 WS-CIC0012-STATUS      PIC X(02).
+             88 WS-CIC0012-OK       VALUE '00'.
+             88 WS-CIC0012-EOF      VALUE '10'.
+          05 WS-RPT-STATUS          PIC X(02).
+          05 WS-EOF-SW              PIC X(01) VALUE 'N'.
+             88 WS-EOF              VALUE 'Y'.
+       01 WS-DATE-WORK.
+          05 WS-TODAY-YYYYMMDD      PIC 9(08).
+          05 WS-TODAY-DAYS          PIC 9(08).
+          05 WS-STAGE-YYYYMMDD      PIC 9(08).
+          05 WS-STAGE-DAYS          PIC 9(08).
+          05 WS-AGE-DAYS            PIC 9(06).
+       01 WS-COUNTERS.
+          05 WS-STAGE-COUNT OCCURS 6 TIMES INDEXED BY WS-STIX.
+             10 WS-STAGE-CODE       PIC 9(03).
+             10 WS-STAGE-LABEL      PIC X(20).
+             10 WS-STAGE-APPL-CNT   PIC 9(06).
+             10 WS-STAGE-AGE-TOTAL  PIC 9(08).
+          05 WS-TOTAL-OPEN          PIC 9(06).
+       01 WS-HEADING1.
+          05 FILLER                PIC X(40) VALUE
+             'CREDIT APPLICATION BACKLOG REPORT'.
+       01 WS-HEADING2.
+          05 FILLER                PIC X(06) VALUE 'DATE: '.
+          05 WS-H2-DATE             PIC X(10).
+       01 WS-DETAIL-LINE.
+          05 WS-DL-ID               PIC 9(13).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 WS-DL-STATUS           PIC 9(03).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 WS-DL-STAGE            PIC X(20).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 WS-DL-AGE              PIC ZZZ,ZZ9.
+          05 FILLER                 PIC X(05) VALUE ' DAYS'.
+       01 WS-SUMMARY-LINE.
+          05 WS-SL-STAGE            PIC X(20).
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 WS-SL-COUNT            PIC ZZZ,ZZ9.
+          05 FILLER                 PIC X(13) VALUE ' APPLICATIONS'.
+          05 FILLER                 PIC X(02) VALUE SPACES.
+          05 WS-SL-AVG-AGE          PIC ZZZ,ZZ9.
+          05 FILLER                 PIC X(18) VALUE ' DAYS AVG IN STAGE'.
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+            PERFORM 2000-PROCESS-APPLICATIONS
+               THRU 2000-PROCESS-APPLICATIONS-EXIT
+            PERFORM 3000-PRINT-SUMMARY
+               THRU 3000-PRINT-SUMMARY-EXIT
+            PERFORM 9000-CLEAN-UP
+               THRU 9000-CLEAN-UP-EXIT
+            STOP RUN
+            .
+      *
+       1000-INIT.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+            COMPUTE WS-TODAY-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD)
+            MOVE 100 TO WS-STAGE-CODE(1)
+            MOVE 'PENDING INTCHK'      TO WS-STAGE-LABEL(1)
+            MOVE 110 TO WS-STAGE-CODE(2)
+            MOVE 'PENDING REVIEW'      TO WS-STAGE-LABEL(2)
+            MOVE 120 TO WS-STAGE-CODE(3)
+            MOVE 'PENDING CREINV'      TO WS-STAGE-LABEL(3)
+            MOVE 125 TO WS-STAGE-CODE(4)
+            MOVE 'PENDING SUPV'        TO WS-STAGE-LABEL(4)
+            MOVE 130 TO WS-STAGE-CODE(5)
+            MOVE 'PENDING MANCRE'      TO WS-STAGE-LABEL(5)
+            MOVE 999 TO WS-STAGE-CODE(6)
+            MOVE 'OTHER/UNKNOWN'       TO WS-STAGE-LABEL(6)
+            OPEN INPUT CIC0012-FILE
+            IF NOT WS-CIC0012-OK
+               DISPLAY 'CIOCCB01: OPEN FAILED '
+                  WS-CIC0012-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+            END-IF
+            OPEN OUTPUT RPT-FILE
+            MOVE WS-HEADING1 TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-H2-DATE(1:4)
+            MOVE '/' TO WS-H2-DATE(5:1)
+            MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-H2-DATE(6:2)
+            MOVE '/' TO WS-H2-DATE(8:1)
+            MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-H2-DATE(9:2)
+            MOVE WS-HEADING2 TO RPT-REC
+            WRITE RPT-REC
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       2000-PROCESS-APPLICATIONS.
+            PERFORM UNTIL WS-EOF
+               READ CIC0012-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2010-PROCESS-ONE-APPLICATION
+                          THRU 2010-PROCESS-ONE-APPLICATION-EXIT
+               END-READ
+            END-PERFORM
+            .
+       2000-PROCESS-APPLICATIONS-EXIT.
+            EXIT.
+      *
+       2010-PROCESS-ONE-APPLICATION.
+            IF CIC0012O-STATUS < 900
+               PERFORM 2020-COMPUTE-STAGE-AGE
+                  THRU 2020-COMPUTE-STAGE-AGE-EXIT
+               PERFORM 2030-ACCUMULATE-STAGE
+                  THRU 2030-ACCUMULATE-STAGE-EXIT
+               PERFORM 2040-WRITE-DETAIL-LINE
+                  THRU 2040-WRITE-DETAIL-LINE-EXIT
+               ADD 1 TO WS-TOTAL-OPEN
+            END-IF
+            .
+       2010-PROCESS-ONE-APPLICATION-EXIT.
+            EXIT.
+      *
+       2020-COMPUTE-STAGE-AGE.
+            MOVE CIC0012O-LAST-DATE(1:4) TO WS-STAGE-YYYYMMDD(1:4)
+            MOVE CIC0012O-LAST-DATE(6:2) TO WS-STAGE-YYYYMMDD(5:2)
+            MOVE CIC0012O-LAST-DATE(9:2) TO WS-STAGE-YYYYMMDD(7:2)
+            COMPUTE WS-STAGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(WS-STAGE-YYYYMMDD)
+            COMPUTE WS-AGE-DAYS = WS-TODAY-DAYS - WS-STAGE-DAYS
+            .
+       2020-COMPUTE-STAGE-AGE-EXIT.
+            EXIT.
+      *
+       2030-ACCUMULATE-STAGE.
+            SET WS-STIX TO 1
+            SEARCH WS-STAGE-COUNT
+                AT END
+                     SET WS-STIX TO 6
+                WHEN WS-STAGE-CODE(WS-STIX) = CIC0012O-STATUS
+                     CONTINUE
+            END-SEARCH
+            ADD 1            TO WS-STAGE-APPL-CNT(WS-STIX)
+            ADD WS-AGE-DAYS  TO WS-STAGE-AGE-TOTAL(WS-STIX)
+            .
+       2030-ACCUMULATE-STAGE-EXIT.
+            EXIT.
+      *
+       2040-WRITE-DETAIL-LINE.
+            MOVE CIC0012O-ID            TO WS-DL-ID
+            MOVE CIC0012O-STATUS        TO WS-DL-STATUS
+            MOVE WS-STAGE-LABEL(WS-STIX) TO WS-DL-STAGE
+            MOVE WS-AGE-DAYS            TO WS-DL-AGE
+            MOVE WS-DETAIL-LINE         TO RPT-REC
+            WRITE RPT-REC
+            .
+       2040-WRITE-DETAIL-LINE-EXIT.
+            EXIT.
+      *
+       3000-PRINT-SUMMARY.
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            PERFORM VARYING WS-STIX FROM 1 BY 1
+                    UNTIL WS-STIX > 6
+               IF WS-STAGE-APPL-CNT(WS-STIX) > 0
+                  MOVE WS-STAGE-LABEL(WS-STIX) TO WS-SL-STAGE
+                  MOVE WS-STAGE-APPL-CNT(WS-STIX) TO WS-SL-COUNT
+                  COMPUTE WS-SL-AVG-AGE =
+                     WS-STAGE-AGE-TOTAL(WS-STIX) /
+                     WS-STAGE-APPL-CNT(WS-STIX)
+                  MOVE WS-SUMMARY-LINE TO RPT-REC
+                  WRITE RPT-REC
+               END-IF
+            END-PERFORM
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-OPEN TO WS-SL-COUNT
+            MOVE 'TOTAL OPEN APPLICATIONS' TO WS-SL-STAGE
+            MOVE ZERO TO WS-SL-AVG-AGE
+            MOVE WS-SUMMARY-LINE TO RPT-REC
+            WRITE RPT-REC
+            .
+       3000-PRINT-SUMMARY-EXIT.
+            EXIT.
+      *
+       9000-CLEAN-UP.
+            IF WS-CIC0012-OK OR WS-CIC0012-EOF
+               CLOSE CIC0012-FILE
+            END-IF
+            CLOSE RPT-FILE
+            .
+       9000-CLEAN-UP-EXIT.
+            EXIT.
