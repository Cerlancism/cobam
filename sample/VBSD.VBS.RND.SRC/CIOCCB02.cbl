@@ -0,0 +1,209 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCB02.
+      *****************************************************************
+      * CIOCCIMN - BATCH PROGRAM
+      *
+      * DUPLICATE-APPLICATION CHECK AT INTAKE: FLAGS ANY NEWLY
+      * SUBMITTED APPLICATION WHOSE CUSTOMER ID TYPE/NUMBER ALREADY
+      * HAS AN OPEN APPLICATION (NOT YET PAST MANCRE) ON FILE.
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIC0012-FILE ASSIGN TO 'CIC0012O'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-CIC0012-STATUS.
+           SELECT NEWAPP-FILE ASSIGN TO 'CIC0012N'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-NEWAPP-STATUS.
+           SELECT RPT-FILE ASSIGN TO 'CIDUPRPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIC0012-FILE.
+       COPY CIC0012O.
+      *
+       FD  NEWAPP-FILE.
+       01 NEWAPP-REC.
+          05 NEWAPP-ID               PIC 9(13).
+          05 NEWAPP-ID-TYPE          PIC 9(03).
+          05 NEWAPP-ID-NUMBER        PIC X(18).
+      *
+       FD  RPT-FILE.
+       01 RPT-REC                    PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCB02 WS BEGIN'.
+       01 WS-FLAGS.
+          05 WS-CIC0012-STATUS      PIC X(02).
+             88 WS-CIC0012-OK       VALUE '00'.
+             88 WS-CIC0012-EOF      VALUE '10'.
+          05 WS-NEWAPP-STATUS       PIC X(02).
+             88 WS-NEWAPP-OK        VALUE '00'.
+             88 WS-NEWAPP-EOF       VALUE '10'.
+          05 WS-RPT-STATUS          PIC X(02).
+          05 WS-CIC0012-EOF-SW      PIC X(01) VALUE 'N'.
+             88 WS-CIC0012-DONE     VALUE 'Y'.
+          05 WS-NEWAPP-EOF-SW       PIC X(01) VALUE 'N'.
+             88 WS-NEWAPP-DONE      VALUE 'Y'.
+       01 WS-OPEN-APPL-TABLE.
+          05 WS-OPEN-APPL-COUNT     PIC 9(05) VALUE ZERO.
+          05 WS-OPEN-APPL OCCURS 1 TO 2000 TIMES
+                DEPENDING ON WS-OPEN-APPL-COUNT
+                INDEXED BY WS-OAX.
+             10 WS-OA-ID            PIC 9(13).
+             10 WS-OA-ID-TYPE       PIC 9(03).
+             10 WS-OA-ID-NUMBER     PIC X(18).
+       01 WS-MATCH-SW               PIC X(01).
+          88 WS-MATCH-FOUND         VALUE 'Y'.
+       01 WS-TOTAL-NEW              PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-DUPS             PIC 9(05) VALUE ZERO.
+       01 WS-HEADING1.
+          05 FILLER                PIC X(40) VALUE
+             'DUPLICATE APPLICATION CHECK REPORT'.
+       01 WS-DETAIL-LINE.
+          05 FILLER                 PIC X(21) VALUE
+             'NEW APPLICATION ID   '.
+          05 WS-DL-NEW-ID            PIC 9(13).
+          05 FILLER                 PIC X(23) VALUE
+             ' DUPLICATES OPEN APPL '.
+          05 WS-DL-OPEN-ID           PIC 9(13).
+       01 WS-SUMMARY-LINE1.
+          05 FILLER                 PIC X(20) VALUE
+             'NEW APPLICATIONS    '.
+          05 WS-SL-TOTAL-NEW         PIC ZZZ,ZZ9.
+       01 WS-SUMMARY-LINE2.
+          05 FILLER                 PIC X(20) VALUE
+             'DUPLICATES FLAGGED  '.
+          05 WS-SL-TOTAL-DUPS        PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+            PERFORM 2000-CHECK-NEW-APPLICATIONS
+               THRU 2000-CHECK-NEW-APPLICATIONS-EXIT
+            PERFORM 3000-PRINT-SUMMARY
+               THRU 3000-PRINT-SUMMARY-EXIT
+            PERFORM 9000-CLEAN-UP
+               THRU 9000-CLEAN-UP-EXIT
+            STOP RUN
+            .
+      *
+       1000-INIT.
+            OPEN INPUT CIC0012-FILE
+            IF NOT WS-CIC0012-OK
+               DISPLAY 'CIOCCB02: CIC0012-FILE OPEN FAILED '
+                  WS-CIC0012-STATUS
+               SET WS-CIC0012-DONE TO TRUE
+            END-IF
+            OPEN INPUT NEWAPP-FILE
+            IF NOT WS-NEWAPP-OK
+               DISPLAY 'CIOCCB02: NEWAPP-FILE OPEN FAILED '
+                  WS-NEWAPP-STATUS
+               SET WS-NEWAPP-DONE TO TRUE
+            END-IF
+            OPEN OUTPUT RPT-FILE
+            MOVE WS-HEADING1 TO RPT-REC
+            WRITE RPT-REC
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            PERFORM 1010-LOAD-OPEN-APPLICATIONS
+               THRU 1010-LOAD-OPEN-APPLICATIONS-EXIT
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       1010-LOAD-OPEN-APPLICATIONS.
+            PERFORM UNTIL WS-CIC0012-DONE
+               READ CIC0012-FILE
+                   AT END
+                       SET WS-CIC0012-DONE TO TRUE
+                   NOT AT END
+                       IF CIC0012O-STATUS < 900
+                       AND WS-OPEN-APPL-COUNT < 2000
+                          ADD 1 TO WS-OPEN-APPL-COUNT
+                          SET WS-OAX TO WS-OPEN-APPL-COUNT
+                          MOVE CIC0012O-ID        TO WS-OA-ID(WS-OAX)
+                          MOVE CIC0012O-ID-TYPE   TO
+                               WS-OA-ID-TYPE(WS-OAX)
+                          MOVE CIC0012O-ID-NUMBER TO
+                               WS-OA-ID-NUMBER(WS-OAX)
+                       END-IF
+               END-READ
+            END-PERFORM
+            .
+       1010-LOAD-OPEN-APPLICATIONS-EXIT.
+            EXIT.
+      *
+       2000-CHECK-NEW-APPLICATIONS.
+            PERFORM UNTIL WS-NEWAPP-DONE
+               READ NEWAPP-FILE
+                   AT END
+                       SET WS-NEWAPP-DONE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-NEW
+                       PERFORM 2010-CHECK-DUPLICATE
+                          THRU 2010-CHECK-DUPLICATE-EXIT
+               END-READ
+            END-PERFORM
+            .
+       2000-CHECK-NEW-APPLICATIONS-EXIT.
+            EXIT.
+      *
+       2010-CHECK-DUPLICATE.
+            MOVE 'N' TO WS-MATCH-SW
+            SET WS-OAX TO 1
+            SEARCH WS-OPEN-APPL
+                AT END
+                     CONTINUE
+                WHEN WS-OA-ID-TYPE(WS-OAX)   = NEWAPP-ID-TYPE
+                 AND WS-OA-ID-NUMBER(WS-OAX) = NEWAPP-ID-NUMBER
+                     SET WS-MATCH-FOUND TO TRUE
+            END-SEARCH
+            IF WS-MATCH-FOUND
+               ADD 1 TO WS-TOTAL-DUPS
+               MOVE NEWAPP-ID        TO WS-DL-NEW-ID
+               MOVE WS-OA-ID(WS-OAX) TO WS-DL-OPEN-ID
+               MOVE WS-DETAIL-LINE   TO RPT-REC
+               WRITE RPT-REC
+            END-IF
+            .
+       2010-CHECK-DUPLICATE-EXIT.
+            EXIT.
+      *
+       3000-PRINT-SUMMARY.
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-NEW  TO WS-SL-TOTAL-NEW
+            MOVE WS-SUMMARY-LINE1 TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-DUPS TO WS-SL-TOTAL-DUPS
+            MOVE WS-SUMMARY-LINE2 TO RPT-REC
+            WRITE RPT-REC
+            .
+       3000-PRINT-SUMMARY-EXIT.
+            EXIT.
+      *
+       9000-CLEAN-UP.
+            IF WS-CIC0012-OK OR WS-CIC0012-EOF
+               CLOSE CIC0012-FILE
+            END-IF
+            IF WS-NEWAPP-OK OR WS-NEWAPP-EOF
+               CLOSE NEWAPP-FILE
+            END-IF
+            CLOSE RPT-FILE
+            .
+       9000-CLEAN-UP-EXIT.
+            EXIT.
