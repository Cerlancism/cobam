@@ -23,23 +23,30 @@
           05 WS-TIMEOUT         PIC X(8).                               
           05 WS-RESP-CODE       PIC S9(8) COMP.                         
           05 WS-MESSAGE         PIC X(40).                              
-          05 WS-ENTER-FLAG      PIC X(1).                               
-          05 WS-TRANSID         PIC X(4).                               
-       01 WS-MAP-OPTION         PIC X(1).                               
-          88 WS-MAP-ERASE       VALUE '0'.                              
-          88 WS-MAP-DATAONLY    VALUE '1'.                              
-      *                                                                 
-      *SCREEN HANDLER                                                   
-       COPY SD11WS.                                                     
-      * SYMBOLIC MAP                                                    
-       COPY CICA00.                                                     
-      *MAP CONTROL                                                      
-       COPY DFHBMSCA.                                                   
-      *CICS FUNCTION KEYS                                               
-       COPY DFHAID.                                                     
-      *CIMENU                                                           
-       COPY CIMENU.                                                     
-      *                                                                 
+          05 WS-ENTER-FLAG      PIC X(1).
+          05 WS-TRANSID         PIC X(4).
+          05 WS-XLOG-RESP       PIC S9(8) COMP.
+          05 WS-NOW-ABSTIME     PIC S9(15) COMP-3.
+          05 WS-ELAPSED-UNITS   PIC S9(15) COMP-3.
+      * ABSTIME UNITS ARE HUNDREDTHS OF A SECOND - 3 MINUTES
+       77 WS-TIMEOUT-UNITS      PIC S9(15) COMP-3 VALUE 18000.
+       01 WS-MAP-OPTION         PIC X(1).
+          88 WS-MAP-ERASE       VALUE '0'.
+          88 WS-MAP-DATAONLY    VALUE '1'.
+      *
+      *SCREEN HANDLER
+       COPY SD11WS.
+      * SYMBOLIC MAP
+       COPY CICA00.
+      *MAP CONTROL
+       COPY DFHBMSCA.
+      *CICS FUNCTION KEYS
+       COPY DFHAID.
+      *CIMENU
+       COPY CIMENU.
+      *XCTL ROUTING DECISION AUDIT LOG RECORD
+       COPY CIXLOG.
+      *
        01 WS-SRV-COMMAREA.                                              
       *SERVICE REQUEST/RESPONSE COMMAREA                                
        COPY SD01WS.                                                     
@@ -83,19 +90,50 @@
                PERFORM 3030-SEND-MAP                                    
                   THRU 3030-SEND-MAP-EXIT                               
       * NOT FIRST SHOW                                                  
-            ELSE                                                        
-               IF SDCA-CICS-SECONDENTER                                 
-                  MOVE LOW-VALUES TO CICA00I                            
-                  EXEC CICS RECEIVE MAP('CICA00')                       
-                                   MAPSET('CICA00')                     
-                                   INTO(CICA00I)                        
-                                   RESP(WS-RESP-CODE)                   
-                  END-EXEC                                              
-               END-IF                                                   
-            END-IF                                                      
-            .                                                           
-       1000-INIT-EXIT.                                                  
-            EXIT.                                                       
+            ELSE
+               IF SDCA-CICS-SECONDENTER
+                  MOVE LOW-VALUES TO CICA00I
+                  EXEC CICS RECEIVE MAP('CICA00')
+                                   MAPSET('CICA00')
+                                   INTO(CICA00I)
+                                   RESP(WS-RESP-CODE)
+                  END-EXEC
+                  IF WS-RESP-CODE = DFHRESP(MAPFAIL)
+      * MAPFAIL ALSO FIRES ON A PLAIN BLANK-ENTER PRESS, NOT ONLY ON
+      * A RETURN AFTER A REAL TIMEOUT, SO THE SAVED ABSTIME IS CHECKED
+      * BEFORE TREATING THIS AS A TIMEOUT RESTORE. A SHORT GAP FALLS
+      * THROUGH TO 3000-MAIN-PROCESS, WHICH STILL SEES
+      * WS-RESP-CODE = DFHRESP(MAPFAIL) AND REPORTS THE ORDINARY
+      * INVALID-REQUEST MESSAGE FOR DFHENTER.
+                     EXEC CICS ASKTIME ABSTIME(WS-NOW-ABSTIME) END-EXEC
+                     COMPUTE WS-ELAPSED-UNITS =
+                             WS-NOW-ABSTIME - SDCA-SAVE-TIME
+                     IF WS-ELAPSED-UNITS > WS-TIMEOUT-UNITS
+                        PERFORM 1005-RESTORE-INFLIGHT-DATA
+                           THRU 1005-RESTORE-INFLIGHT-DATA-EXIT
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       1005-RESTORE-INFLIGHT-DATA.
+            MOVE SDCA-SAVE-DATA(1:4)  TO COMMUO
+            MOVE SDCA-SAVE-DATA(5:4)  TO MENUO
+            MOVE SDCA-SAVE-DATA(9:1)  TO OPT1O
+            MOVE SDCA-SAVE-DATA(10:1) TO OPT2O
+            MOVE SDCA-SAVE-DATA(11:1) TO OPT3O
+            MOVE SDCA-SAVE-DATA(12:1) TO OPT4O
+            MOVE SDCA-SAVE-DATA(13:1) TO OPT5O
+            MOVE 'SESSION TIMED OUT - PREVIOUS ENTRY RESTORED'
+                 TO MSGO
+            SET WS-MAP-DATAONLY TO TRUE
+            PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            .
+       1005-RESTORE-INFLIGHT-DATA-EXIT.
+            EXIT.
       *                                                                 
        1010-ASK-TIME-DATE.                                              
       *                                                                 
@@ -238,22 +276,39 @@
                  RIDFLD(CIMENU-TRANSID)                                 
                  RESP(WS-RESP-CODE)                                     
             END-EXEC                                                    
-            EVALUATE WS-RESP-CODE                                       
-                WHEN DFHRESP(NORMAL)                                    
-                     EXEC CICS                                          
-                          XCTL PROGRAM(CIMENU-PGM)                      
-                          COMMAREA(CIMENU-TRANSID)                      
-                          RESP(WS-RESP-CODE)                            
-                     END-EXEC                                           
-                     IF WS-RESP-CODE NOT = DFHRESP(NORMAL)              
-                        STRING 'PROGRAM ' DELIMITED BY SIZE             
-                               CIMENU-PGM DELIMITED BY SPACE            
-                               ' IS NOT AVAILABLE' DELIMITED BY SIZE    
-                               INTO MSGO                                
-                        SET WS-MAP-DATAONLY TO TRUE                     
-                        PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT   
-                     END-IF                                             
-                WHEN DFHRESP(NOTFND)                                    
+            EVALUATE WS-RESP-CODE
+                WHEN DFHRESP(NORMAL)
+                     IF CIMENU-INACTIVE
+                        MOVE 'TRANSACTION ID IS NOT ACTIVE' TO MSGO
+                        SET WS-MAP-DATAONLY TO TRUE
+                        PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                     ELSE
+      * XCTL NEVER RETURNS CONTROL ON SUCCESS, SO THE DECISION IS
+      * LOGGED AS INTENT BEFORE THE CALL (THE ONLY WAY THE SUCCESS
+      * PATH EVER GETS A CIXLOG ROW). IF XCTL ITSELF FAILS, CONTROL
+      * DOES COME BACK, AND A SECOND ROW IS WRITTEN WITH THE REAL
+      * FAILURE CODE SO THE LOG IS NEVER LEFT SHOWING A FALSE NORMAL.
+                        MOVE DFHRESP(NORMAL) TO WS-XLOG-RESP
+                        PERFORM 3026-LOG-XCTL-DECISION
+                           THRU 3026-LOG-XCTL-DECISION-EXIT
+                        EXEC CICS
+                             XCTL PROGRAM(CIMENU-PGM)
+                             COMMAREA(CIMENU-TRANSID)
+                             RESP(WS-RESP-CODE)
+                        END-EXEC
+                        IF WS-RESP-CODE NOT = DFHRESP(NORMAL)
+                           MOVE WS-RESP-CODE TO WS-XLOG-RESP
+                           PERFORM 3026-LOG-XCTL-DECISION
+                              THRU 3026-LOG-XCTL-DECISION-EXIT
+                           STRING 'PROGRAM ' DELIMITED BY SIZE
+                                  CIMENU-PGM DELIMITED BY SPACE
+                                  ' IS NOT AVAILABLE' DELIMITED BY SIZE
+                                  INTO MSGO
+                           SET WS-MAP-DATAONLY TO TRUE
+                           PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                        END-IF
+                     END-IF
+                WHEN DFHRESP(NOTFND)
                      MOVE 'INVALID TRANSATION ID!' TO MSGO              
                      SET WS-MAP-DATAONLY TO TRUE                        
                      PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT      
@@ -264,9 +319,30 @@
             END-EVALUATE                                                
             .                                                           
       *                                                                 
-       3020-XCTL-EXIT.                                                  
-            EXIT.                                                       
-      *                                                                 
+       3020-XCTL-EXIT.
+            EXIT.
+      *
+       3026-LOG-XCTL-DECISION.
+            PERFORM 1010-ASK-TIME-DATE
+               THRU 1010-ASK-TIME-DATE-EXIT
+            INITIALIZE CIXLOG-REC
+            MOVE EIBTRMID       TO CIXLOG-TERMID
+            MOVE EIBOPID        TO CIXLOG-OPID
+            MOVE CIMENU-TRANSID TO CIXLOG-TRANSID
+            MOVE CIMENU-PGM     TO CIXLOG-PGM
+            MOVE WS-DATEOUT     TO CIXLOG-DATE
+            MOVE WS-TIMEOUT     TO CIXLOG-TIME
+            MOVE WS-XLOG-RESP   TO CIXLOG-RESP-CODE
+            EXEC CICS WRITEQ TD
+                 QUEUE('CIXL')
+                 FROM(CIXLOG-REC)
+                 LENGTH(LENGTH OF CIXLOG-REC)
+                 RESP(WS-RESP-CODE)
+            END-EXEC
+            .
+       3026-LOG-XCTL-DECISION-EXIT.
+            EXIT.
+      *
        3030-SEND-MAP.                                                   
             PERFORM 1010-ASK-TIME-DATE                                  
                THRU 1010-ASK-TIME-DATE-EXIT                             
@@ -286,9 +362,18 @@
                           DATAONLY                                      
                      END-EXEC                                           
             END-EVALUATE                                                
-            MOVE '1' TO WS-ENTER-FLAG                                   
-            PERFORM 5020-RETURN-TRANS THRU 5020-RETURN-TRANS-EXIT       
-            .                                                           
+            MOVE '1' TO WS-ENTER-FLAG
+            MOVE SPACES TO SDCA-SAVE-DATA
+            MOVE COMMUO TO SDCA-SAVE-DATA(1:4)
+            MOVE MENUO  TO SDCA-SAVE-DATA(5:4)
+            MOVE OPT1O  TO SDCA-SAVE-DATA(9:1)
+            MOVE OPT2O  TO SDCA-SAVE-DATA(10:1)
+            MOVE OPT3O  TO SDCA-SAVE-DATA(11:1)
+            MOVE OPT4O  TO SDCA-SAVE-DATA(12:1)
+            MOVE OPT5O  TO SDCA-SAVE-DATA(13:1)
+            EXEC CICS ASKTIME ABSTIME(SDCA-SAVE-TIME) END-EXEC
+            PERFORM 5020-RETURN-TRANS THRU 5020-RETURN-TRANS-EXIT
+            .
       *                                                                 
        3030-SEND-MAP-EXIT.                                              
             EXIT.                                                       
@@ -312,10 +397,11 @@
        5010-RETURN-EXIT.                                                
             EXIT.                                                       
       *                                                                 
-       5020-RETURN-TRANS.                                               
-            EXEC CICS RETURN TRANSID('CICA')                            
-                      COMMAREA(WS-ENTER-FLAG)                           
-            END-EXEC                                                    
-            .                                                           
+       5020-RETURN-TRANS.
+            MOVE WS-ENTER-FLAG TO SDCA-CICS-ENTER-FLAG
+            EXEC CICS RETURN TRANSID('CICA')
+                      COMMAREA(DFHCOMMAREA)
+            END-EXEC
+            .
        5020-RETURN-TRANS-EXIT.                                          
             EXIT.
\ No newline at end of file
