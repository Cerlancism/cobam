@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCB07.
+      *****************************************************************
+      * CIOCCIMN - BATCH PROGRAM
+      *
+      * CREDIT BUREAU SUBMISSION/RESPONSE INTERFACE: EXTRACTS
+      * CIC0012O-CUST-ID-TYPE/CIC0012O-CUST-ID-NUMBER FOR EVERY
+      * APPLICATION AWAITING CREDIT INVESTIGATION THAT HAS NOT YET
+      * BEEN SUBMITTED (CIC0012O-CREDIT-BUREAU-DATE = SPACES) TO
+      * CIBURSUB, THEN MATCHES THE BUREAU'S CIBURRSP RESPONSE FILE
+      * BACK AGAINST CUSTOMER ID TYPE/NUMBER TO LOAD
+      * CIC0012O-CREDIT-HISTORY/CIC0012O-CREDIT-HOLD BEFORE THE
+      * CREINV STAGE STARTS.
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIC0012-FILE ASSIGN TO 'CIC0012O'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-CIC0012-STATUS.
+           SELECT SUB-FILE ASSIGN TO 'CIBURSUB'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-SUB-STATUS.
+           SELECT RSP-FILE ASSIGN TO 'CIBURRSP'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-RSP-STATUS.
+           SELECT RPT-FILE ASSIGN TO 'CIBURRPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIC0012-FILE.
+       COPY CIC0012O.
+      *
+       FD  SUB-FILE.
+       COPY CIBURSUB.
+      *
+       FD  RSP-FILE.
+       COPY CIBURRSP.
+      *
+       FD  RPT-FILE.
+       01 RPT-REC                    PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCB07 WS BEGIN'.
+       01 WS-FLAGS.
+          05 WS-CIC0012-STATUS      PIC X(02).
+             88 WS-CIC0012-OK       VALUE '00'.
+             88 WS-CIC0012-EOF      VALUE '10'.
+          05 WS-SUB-STATUS          PIC X(02).
+             88 WS-SUB-OK           VALUE '00'.
+             88 WS-SUB-EOF          VALUE '10'.
+          05 WS-RSP-STATUS          PIC X(02).
+             88 WS-RSP-OK           VALUE '00'.
+             88 WS-RSP-EOF          VALUE '10'.
+          05 WS-RPT-STATUS          PIC X(02).
+          05 WS-CIC0012-EOF-SW      PIC X(01) VALUE 'N'.
+             88 WS-CIC0012-DONE     VALUE 'Y'.
+          05 WS-RSP-EOF-SW          PIC X(01) VALUE 'N'.
+             88 WS-RSP-DONE         VALUE 'Y'.
+       01 WS-DATE-WORK.
+          05 WS-TODAY-YYYYMMDD      PIC 9(08).
+          05 WS-TODAY-DATE          PIC X(10).
+       01 WS-RESPONSE-TABLE.
+          05 WS-RESPONSE-COUNT      PIC 9(05) VALUE ZERO.
+          05 WS-RESPONSE-ENTRY OCCURS 1 TO 2000 TIMES
+                DEPENDING ON WS-RESPONSE-COUNT
+                INDEXED BY WS-RX.
+             10 WS-RE-ID-TYPE       PIC 9(03).
+             10 WS-RE-ID-NUMBER     PIC X(18).
+             10 WS-RE-HISTORY       PIC 9(03).
+             10 WS-RE-HOLD          PIC 9(03).
+       01 WS-MATCH-SW               PIC X(01).
+          88 WS-MATCH-FOUND         VALUE 'Y'.
+       01 WS-TOTAL-SUBMITTED        PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-LOADED           PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-NO-RESPONSE      PIC 9(05) VALUE ZERO.
+       01 WS-HEADING1.
+          05 FILLER                PIC X(40) VALUE
+             'CREDIT BUREAU INTERFACE EXCEPTION REPORT'.
+       01 WS-DETAIL-LINE.
+          05 FILLER                 PIC X(16) VALUE
+             'APPLICATION ID  '.
+          05 WS-DL-APPL-ID          PIC 9(13).
+          05 FILLER                 PIC X(24) VALUE
+             ' NO BUREAU RESPONSE YET'.
+       01 WS-SUMMARY-LINE1.
+          05 FILLER                 PIC X(20) VALUE
+             'APPLICATIONS SUBMIT.'.
+          05 WS-SL-TOTAL-SUBMITTED  PIC ZZZ,ZZ9.
+       01 WS-SUMMARY-LINE2.
+          05 FILLER                 PIC X(20) VALUE
+             'RESPONSES LOADED    '.
+          05 WS-SL-TOTAL-LOADED     PIC ZZZ,ZZ9.
+       01 WS-SUMMARY-LINE3.
+          05 FILLER                 PIC X(20) VALUE
+             'PENDING RESPONSE    '.
+          05 WS-SL-TOTAL-NO-RESP    PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+            PERFORM 2000-SUBMIT-NEW-APPLICATIONS
+               THRU 2000-SUBMIT-NEW-APPLICATIONS-EXIT
+            PERFORM 3000-LOAD-RESPONSES
+               THRU 3000-LOAD-RESPONSES-EXIT
+            PERFORM 4000-APPLY-RESPONSES
+               THRU 4000-APPLY-RESPONSES-EXIT
+            PERFORM 5000-PRINT-SUMMARY
+               THRU 5000-PRINT-SUMMARY-EXIT
+            PERFORM 9000-CLEAN-UP
+               THRU 9000-CLEAN-UP-EXIT
+            STOP RUN
+            .
+      *
+       1000-INIT.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+            MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-TODAY-DATE(1:4)
+            MOVE '/' TO WS-TODAY-DATE(5:1)
+            MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-TODAY-DATE(6:2)
+            MOVE '/' TO WS-TODAY-DATE(8:1)
+            MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-TODAY-DATE(9:2)
+            OPEN OUTPUT RPT-FILE
+            MOVE WS-HEADING1 TO RPT-REC
+            WRITE RPT-REC
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       2000-SUBMIT-NEW-APPLICATIONS.
+            OPEN I-O CIC0012-FILE
+            IF NOT WS-CIC0012-OK
+               DISPLAY 'CIOCCB07: CIC0012-FILE OPEN FAILED '
+                  WS-CIC0012-STATUS
+               SET WS-CIC0012-DONE TO TRUE
+            END-IF
+            OPEN OUTPUT SUB-FILE
+            IF NOT WS-SUB-OK
+               DISPLAY 'CIOCCB07: SUB-FILE OPEN FAILED '
+                  WS-SUB-STATUS
+            END-IF
+            PERFORM UNTIL WS-CIC0012-DONE
+               READ CIC0012-FILE
+                   AT END
+                       SET WS-CIC0012-DONE TO TRUE
+                   NOT AT END
+                       IF CIC0012O-PENDING-CREINV
+                       AND CIC0012O-CREDIT-BUREAU-DATE = SPACES
+                          PERFORM 2010-SUBMIT-ONE-APPLICATION
+                             THRU 2010-SUBMIT-ONE-APPLICATION-EXIT
+                          REWRITE CIC0012O-REC
+                          ADD 1 TO WS-TOTAL-SUBMITTED
+                       END-IF
+               END-READ
+            END-PERFORM
+            IF WS-CIC0012-OK OR WS-CIC0012-EOF
+               CLOSE CIC0012-FILE
+            END-IF
+            CLOSE SUB-FILE
+            .
+       2000-SUBMIT-NEW-APPLICATIONS-EXIT.
+            EXIT.
+      *
+       2010-SUBMIT-ONE-APPLICATION.
+            MOVE CIC0012O-ID          TO CIBURSUB-APPL-ID
+            MOVE CIC0012O-CUST-ID-TYPE   TO CIBURSUB-CUST-ID-TYPE
+            MOVE CIC0012O-CUST-ID-NUMBER TO CIBURSUB-CUST-ID-NUMBER
+            MOVE WS-TODAY-DATE        TO CIBURSUB-SUBMIT-DATE
+            WRITE CIBURSUB-REC
+            MOVE WS-TODAY-DATE        TO CIC0012O-CREDIT-BUREAU-DATE
+            .
+       2010-SUBMIT-ONE-APPLICATION-EXIT.
+            EXIT.
+      *
+       3000-LOAD-RESPONSES.
+            OPEN INPUT RSP-FILE
+            IF NOT WS-RSP-OK
+               DISPLAY 'CIOCCB07: RSP-FILE OPEN FAILED '
+                  WS-RSP-STATUS
+               SET WS-RSP-DONE TO TRUE
+            END-IF
+            PERFORM UNTIL WS-RSP-DONE
+               READ RSP-FILE
+                   AT END
+                       SET WS-RSP-DONE TO TRUE
+                   NOT AT END
+                       IF WS-RESPONSE-COUNT < 2000
+                          ADD 1 TO WS-RESPONSE-COUNT
+                          SET WS-RX TO WS-RESPONSE-COUNT
+                          MOVE CIBURRSP-CUST-ID-TYPE   TO
+                               WS-RE-ID-TYPE(WS-RX)
+                          MOVE CIBURRSP-CUST-ID-NUMBER TO
+                               WS-RE-ID-NUMBER(WS-RX)
+                          MOVE CIBURRSP-CREDIT-HISTORY TO
+                               WS-RE-HISTORY(WS-RX)
+                          MOVE CIBURRSP-CREDIT-HOLD    TO
+                               WS-RE-HOLD(WS-RX)
+                       END-IF
+               END-READ
+            END-PERFORM
+            IF WS-RSP-OK OR WS-RSP-EOF
+               CLOSE RSP-FILE
+            END-IF
+            .
+       3000-LOAD-RESPONSES-EXIT.
+            EXIT.
+      *
+       4000-APPLY-RESPONSES.
+            MOVE 'N' TO WS-CIC0012-EOF-SW
+            OPEN I-O CIC0012-FILE
+            IF NOT WS-CIC0012-OK
+               DISPLAY 'CIOCCB07: CIC0012-FILE REOPEN FAILED '
+                  WS-CIC0012-STATUS
+               SET WS-CIC0012-DONE TO TRUE
+            END-IF
+            PERFORM UNTIL WS-CIC0012-DONE
+               READ CIC0012-FILE
+                   AT END
+                       SET WS-CIC0012-DONE TO TRUE
+                   NOT AT END
+                       IF CIC0012O-PENDING-CREINV
+                       AND CIC0012O-CREDIT-BUREAU-DATE NOT = SPACES
+                       AND CIC0012O-CREDIT-HISTORY = ZERO
+                          PERFORM 4010-APPLY-ONE-RESPONSE
+                             THRU 4010-APPLY-ONE-RESPONSE-EXIT
+                          REWRITE CIC0012O-REC
+                       END-IF
+               END-READ
+            END-PERFORM
+            IF WS-CIC0012-OK OR WS-CIC0012-EOF
+               CLOSE CIC0012-FILE
+            END-IF
+            .
+       4000-APPLY-RESPONSES-EXIT.
+            EXIT.
+      *
+       4010-APPLY-ONE-RESPONSE.
+            MOVE 'N' TO WS-MATCH-SW
+            SET WS-RX TO 1
+            SEARCH WS-RESPONSE-ENTRY
+                AT END
+                     CONTINUE
+                WHEN WS-RE-ID-TYPE(WS-RX)   = CIC0012O-CUST-ID-TYPE
+                 AND WS-RE-ID-NUMBER(WS-RX) = CIC0012O-CUST-ID-NUMBER
+                     SET WS-MATCH-FOUND TO TRUE
+            END-SEARCH
+            IF WS-MATCH-FOUND
+               MOVE WS-RE-HISTORY(WS-RX) TO CIC0012O-CREDIT-HISTORY
+               MOVE WS-RE-HOLD(WS-RX)    TO CIC0012O-CREDIT-HOLD
+               ADD 1 TO WS-TOTAL-LOADED
+            ELSE
+               ADD 1 TO WS-TOTAL-NO-RESPONSE
+               MOVE CIC0012O-ID    TO WS-DL-APPL-ID
+               MOVE WS-DETAIL-LINE TO RPT-REC
+               WRITE RPT-REC
+            END-IF
+            .
+       4010-APPLY-ONE-RESPONSE-EXIT.
+            EXIT.
+      *
+       5000-PRINT-SUMMARY.
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-SUBMITTED TO WS-SL-TOTAL-SUBMITTED
+            MOVE WS-SUMMARY-LINE1   TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-LOADED    TO WS-SL-TOTAL-LOADED
+            MOVE WS-SUMMARY-LINE2   TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-NO-RESPONSE TO WS-SL-TOTAL-NO-RESP
+            MOVE WS-SUMMARY-LINE3   TO RPT-REC
+            WRITE RPT-REC
+            .
+       5000-PRINT-SUMMARY-EXIT.
+            EXIT.
+      *
+       9000-CLEAN-UP.
+            CLOSE RPT-FILE
+            .
+       9000-CLEAN-UP-EXIT.
+            EXIT.
