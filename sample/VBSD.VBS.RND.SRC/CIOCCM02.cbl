@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCM02.
+      *****************************************************************
+      * CIOCCIMN - CLIENT PROGRAM
+      *
+      * SUPERVISOR SIGN-OFF ON CIC0012O APPLICATIONS HELD AT
+      * PENDING-SUPV (COMPUTED LIMIT OVER WS-SUPV-THRESHOLD IN
+      * CIOCCB04). LETS A SUPERVISOR KEY CIC0012O-SUPV-RESULT/
+      * REFUSE-REASON/COMMENT SO THE NEXT CIOCCB04 RUN CAN RELEASE
+      * THE APPLICATION ON TO PENDING-MANCRE OR DECLINED.
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCM02 WS BEGIN'.
+       01 WS-VAR.
+          05 WS-GETTIME         PIC X(20).
+          05 WS-DATEOUT         PIC X(10).
+          05 WS-TIMEOUT         PIC X(8).
+          05 WS-RESP-CODE       PIC S9(8) COMP.
+          05 WS-MESSAGE         PIC X(40).
+          05 WS-ENTER-FLAG      PIC X(1).
+       01 WS-MAP-OPTION         PIC X(1).
+          88 WS-MAP-ERASE       VALUE '0'.
+          88 WS-MAP-DATAONLY    VALUE '1'.
+      *
+      *SCREEN HANDLER
+       COPY SD11WS.
+      * SYMBOLIC MAP
+       COPY CICM02.
+      *MAP CONTROL
+       COPY DFHBMSCA.
+      *CICS FUNCTION KEYS
+       COPY DFHAID.
+      *CIC0012O APPLICATION RECORD
+       COPY CIC0012O.
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+      *COMMON CICS SCREEN HANDLE VARIABLES
+       COPY SD00WS.
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+      *
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+      *
+            PERFORM 2000-PRE-PROCESSING
+               THRU 2000-PRE-PROCESSING-EXIT
+      *
+            PERFORM 3000-MAIN-PROCESS
+               THRU 3000-MAIN-PROCESS-EXIT
+      *
+            PERFORM 4000-POST-PROCESSING
+               THRU 4000-POST-PROCESSING-EXIT
+      *
+            PERFORM 5000-CLEAN-UP
+               THRU 5000-CLEAN-UP-EXIT
+            .
+      *
+       0000-EXIT.
+            EXIT.
+      *
+       1000-INIT.
+            IF EIBCALEN = 0
+               MOVE LOW-VALUES TO CICM02O
+               SET WS-MAP-ERASE TO TRUE
+               PERFORM 3030-SEND-MAP
+                  THRU 3030-SEND-MAP-EXIT
+      * NOT FIRST SHOW
+            ELSE
+               IF SDCA-CICS-SECONDENTER
+                  MOVE LOW-VALUES TO CICM02I
+                  EXEC CICS RECEIVE MAP('CICM02')
+                                   MAPSET('CICM02')
+                                   INTO(CICM02I)
+                                   RESP(WS-RESP-CODE)
+                  END-EXEC
+               END-IF
+            END-IF
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       1010-ASK-TIME-DATE.
+      *
+            EXEC CICS
+                 ASKTIME
+                 ABSTIME(WS-GETTIME)
+            END-EXEC
+            EXEC CICS
+                 FORMATTIME
+                 ABSTIME(WS-GETTIME)
+                 DATESEP('/')
+                 YYYYMMDD(WS-DATEOUT)
+            END-EXEC
+            EXEC CICS
+                 FORMATTIME
+                 ABSTIME(WS-GETTIME)
+                 TIMESEP
+                 TIME(WS-TIMEOUT)
+            END-EXEC
+            MOVE WS-DATEOUT TO SYSDO
+            MOVE WS-TIMEOUT TO SYSTO
+            .
+      *
+       1010-ASK-TIME-DATE-EXIT.
+            EXIT.
+      *
+       2000-PRE-PROCESSING.
+      *
+       2000-PRE-PROCESSING-EXIT.
+            EXIT.
+      *
+       3000-MAIN-PROCESS.
+            EVALUATE EIBAID
+                WHEN DFHPF3
+                     MOVE 'THANK YOU FOR USING THE SYSTEM' TO WS-MESSAGE
+                     EXEC CICS
+                          SEND CONTROL
+                          CURSOR
+                          ERASE
+                          FREEKB
+                          ALARM
+                     END-EXEC
+                     EXEC CICS
+                          SEND FROM(WS-MESSAGE)
+                     END-EXEC
+                     PERFORM 5010-RETURN THRU 5010-RETURN-EXIT
+                WHEN DFHCLEAR
+                     EXEC CICS
+                           SEND CONTROL
+                           CURSOR
+                           ERASE
+                           FREEKB
+                           ALARM
+                     END-EXEC
+                     PERFORM 5010-RETURN THRU 5010-RETURN-EXIT
+                WHEN DFHPF9
+                     MOVE LOW-VALUES TO CICM02O
+                     SET WS-MAP-ERASE TO TRUE
+                     PERFORM 3030-SEND-MAP
+                        THRU 3030-SEND-MAP-EXIT
+                WHEN DFHENTER
+                     PERFORM 3010-CHECK-INPUT
+                        THRU 3010-CHECK-INPUT-EXIT
+                WHEN OTHER
+                     MOVE 'INVALID KEY PRESSED!' TO MSGO
+                     SET WS-MAP-DATAONLY TO TRUE
+                     PERFORM 3030-SEND-MAP
+                        THRU 3030-SEND-MAP-EXIT
+            END-EVALUATE
+            .
+       3000-MAIN-PROCESS-EXIT.
+            EXIT.
+      *
+       3010-CHECK-INPUT.
+            IF IDNOL = 0
+               MOVE 'APPLICATION ID CAN NOT BE EMPTY' TO MSGO
+               SET WS-MAP-DATAONLY TO TRUE
+               PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            ELSE
+               IF RSLTI NOT = 900 AND RSLTI NOT = 910
+                  MOVE 'RESULT MUST BE 900 (APPROVE) OR 910 (REFUSE)'
+                       TO MSGO
+                  SET WS-MAP-DATAONLY TO TRUE
+                  PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+               ELSE
+                  IF RSLTI = 910 AND RFSNI = 0
+                     MOVE 'REFUSE REASON REQUIRED WHEN DECLINING'
+                          TO MSGO
+                     SET WS-MAP-DATAONLY TO TRUE
+                     PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+                  ELSE
+                     PERFORM 3020-SIGN-OFF-ENTRY
+                        THRU 3020-SIGN-OFF-ENTRY-EXIT
+                  END-IF
+               END-IF
+            END-IF
+            .
+      *
+       3010-CHECK-INPUT-EXIT.
+            EXIT.
+      *
+       3020-SIGN-OFF-ENTRY.
+            MOVE IDNOI TO CIC0012O-ID
+            EXEC CICS READ
+                 FILE('CIC0012O')
+                 INTO(CIC0012O-REC)
+                 RIDFLD(CIC0012O-ID)
+                 UPDATE
+                 RESP(WS-RESP-CODE)
+            END-EXEC
+            EVALUATE WS-RESP-CODE
+                WHEN DFHRESP(NORMAL)
+                     IF NOT CIC0012O-PENDING-SUPV
+                        MOVE 'APPLICATION IS NOT AWAITING SUPV SIGN-OFF'
+                             TO MSGO
+                        EXEC CICS UNLOCK
+                             FILE('CIC0012O')
+                        END-EXEC
+                        MOVE CIC0012O-COMPUTE-LIMIT TO LIMTO
+                     ELSE
+                        MOVE EIBOPID      TO CIC0012O-SUPV-ID
+                        MOVE SYSDO        TO CIC0012O-SUPV-DATE
+                        MOVE RSLTI        TO CIC0012O-SUPV-RESULT
+                        MOVE RFSNI        TO CIC0012O-SUPV-REFUSE-REASON
+                        MOVE CMNTI        TO CIC0012O-SUPV-COMMENT
+                        MOVE SYSDO        TO CIC0012O-LAST-DATE
+                        EXEC CICS REWRITE
+                             FILE('CIC0012O')
+                             FROM(CIC0012O-REC)
+                             RESP(WS-RESP-CODE)
+                        END-EXEC
+                        MOVE 'SUPERVISOR DECISION RECORDED' TO MSGO
+                        MOVE CIC0012O-COMPUTE-LIMIT TO LIMTO
+                     END-IF
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'INVALID APPLICATION ID!' TO MSGO
+                     MOVE ZERO TO LIMTO
+                WHEN OTHER
+                     MOVE 'CIC0012O FILE ERROR!' TO MSGO
+                     MOVE ZERO TO LIMTO
+            END-EVALUATE
+            SET WS-MAP-DATAONLY TO TRUE
+            PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            .
+       3020-SIGN-OFF-ENTRY-EXIT.
+            EXIT.
+      *
+       3030-SEND-MAP.
+            PERFORM 1010-ASK-TIME-DATE
+               THRU 1010-ASK-TIME-DATE-EXIT
+            EVALUATE TRUE
+                WHEN WS-MAP-ERASE
+                     EXEC CICS SEND
+                          MAP('CICM02')
+                          MAPSET('CICM02')
+                          FROM(CICM02O)
+                          ERASE
+                     END-EXEC
+                WHEN WS-MAP-DATAONLY
+                     EXEC CICS SEND
+                          MAP('CICM02')
+                          MAPSET('CICM02')
+                          FROM(CICM02O)
+                          DATAONLY
+                     END-EXEC
+            END-EVALUATE
+            MOVE '1' TO WS-ENTER-FLAG
+            PERFORM 5020-RETURN-TRANS THRU 5020-RETURN-TRANS-EXIT
+            .
+      *
+       3030-SEND-MAP-EXIT.
+            EXIT.
+      *
+       4000-POST-PROCESSING.
+      *
+       4000-POST-PROCESSING-EXIT.
+            EXIT.
+      *
+       5000-CLEAN-UP.
+            PERFORM 5010-RETURN
+               THRU 5010-RETURN-EXIT
+            .
+      *
+       5000-CLEAN-UP-EXIT.
+            EXIT.
+      *
+       5010-RETURN.
+            EXEC CICS RETURN END-EXEC
+            .
+       5010-RETURN-EXIT.
+            EXIT.
+      *
+       5020-RETURN-TRANS.
+            EXEC CICS RETURN TRANSID('CIB5')
+                      COMMAREA(WS-ENTER-FLAG)
+            END-EXEC
+            .
+       5020-RETURN-TRANS-EXIT.
+            EXIT.
