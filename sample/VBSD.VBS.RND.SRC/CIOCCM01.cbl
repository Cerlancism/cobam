@@ -0,0 +1,375 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCM01.
+      *****************************************************************
+      * CIOCCIMN - CLIENT PROGRAM
+      *
+      * CIMENU ROUTING FILE ONLINE MAINTENANCE
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCM01 WS BEGIN'.
+       01 WS-VAR.
+          05 WS-GETTIME         PIC X(20).
+          05 WS-DATEOUT         PIC X(10).
+          05 WS-TIMEOUT         PIC X(8).
+          05 WS-RESP-CODE       PIC S9(8) COMP.
+          05 WS-MESSAGE         PIC X(40).
+          05 WS-ENTER-FLAG      PIC X(1).
+       01 WS-MAP-OPTION         PIC X(1).
+          88 WS-MAP-ERASE       VALUE '0'.
+          88 WS-MAP-DATAONLY    VALUE '1'.
+      *
+      *SCREEN HANDLER
+       COPY SD11WS.
+      * SYMBOLIC MAP
+       COPY CICM01.
+      *MAP CONTROL
+       COPY DFHBMSCA.
+      *CICS FUNCTION KEYS
+       COPY DFHAID.
+      *CIMENU
+       COPY CIMENU.
+      *
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+      *COMMON CICS SCREEN HANDLE VARIABLES
+       COPY SD00WS.
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE SECTION.
+      *
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+      *
+            PERFORM 2000-PRE-PROCESSING
+               THRU 2000-PRE-PROCESSING-EXIT
+      *
+            PERFORM 3000-MAIN-PROCESS
+               THRU 3000-MAIN-PROCESS-EXIT
+      *
+            PERFORM 4000-POST-PROCESSING
+               THRU 4000-POST-PROCESSING-EXIT
+      *
+            PERFORM 5000-CLEAN-UP
+               THRU 5000-CLEAN-UP-EXIT
+            .
+      *
+       0000-EXIT.
+            EXIT.
+      *
+       1000-INIT.
+            IF EIBCALEN = 0
+               MOVE LOW-VALUES TO CICM01O
+               SET WS-MAP-ERASE TO TRUE
+               PERFORM 3030-SEND-MAP
+                  THRU 3030-SEND-MAP-EXIT
+      * NOT FIRST SHOW
+            ELSE
+               IF SDCA-CICS-SECONDENTER
+                  MOVE LOW-VALUES TO CICM01I
+                  EXEC CICS RECEIVE MAP('CICM01')
+                                   MAPSET('CICM01')
+                                   INTO(CICM01I)
+                                   RESP(WS-RESP-CODE)
+                  END-EXEC
+               END-IF
+            END-IF
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       1010-ASK-TIME-DATE.
+      *
+            EXEC CICS
+                 ASKTIME
+                 ABSTIME(WS-GETTIME)
+            END-EXEC
+            EXEC CICS
+                 FORMATTIME
+                 ABSTIME(WS-GETTIME)
+                 DATESEP('/')
+                 YYYYMMDD(WS-DATEOUT)
+            END-EXEC
+            EXEC CICS
+                 FORMATTIME
+                 ABSTIME(WS-GETTIME)
+                 TIMESEP
+                 TIME(WS-TIMEOUT)
+            END-EXEC
+            MOVE WS-DATEOUT TO SYSDO
+            MOVE WS-TIMEOUT TO SYSTO
+            .
+      *
+       1010-ASK-TIME-DATE-EXIT.
+            EXIT.
+      *
+       2000-PRE-PROCESSING.
+      *
+       2000-PRE-PROCESSING-EXIT.
+            EXIT.
+      *
+       3000-MAIN-PROCESS.
+            EVALUATE EIBAID
+                WHEN DFHPF3
+                     MOVE 'THANK YOU FOR USING THE SYSTEM' TO WS-MESSAGE
+                     EXEC CICS
+                          SEND CONTROL
+                          CURSOR
+                          ERASE
+                          FREEKB
+                          ALARM
+                     END-EXEC
+                     EXEC CICS
+                          SEND FROM(WS-MESSAGE)
+                     END-EXEC
+                     PERFORM 5010-RETURN THRU 5010-RETURN-EXIT
+                WHEN DFHCLEAR
+                     EXEC CICS
+                           SEND CONTROL
+                           CURSOR
+                           ERASE
+                           FREEKB
+                           ALARM
+                     END-EXEC
+                     PERFORM 5010-RETURN THRU 5010-RETURN-EXIT
+                WHEN DFHPF9
+                     MOVE LOW-VALUES TO CICM01O
+                     SET WS-MAP-ERASE TO TRUE
+                     PERFORM 3030-SEND-MAP
+                        THRU 3030-SEND-MAP-EXIT
+                WHEN DFHENTER
+                     PERFORM 3010-CHECK-INPUT
+                        THRU 3010-CHECK-INPUT-EXIT
+                WHEN OTHER
+                     MOVE 'INVALID KEY PRESSED!' TO MSGO
+                     SET WS-MAP-DATAONLY TO TRUE
+                     PERFORM 3030-SEND-MAP
+                        THRU 3030-SEND-MAP-EXIT
+            END-EVALUATE
+            .
+       3000-MAIN-PROCESS-EXIT.
+            EXIT.
+      *
+       3010-CHECK-INPUT.
+            IF TRANIL = 0
+               MOVE 'TRANSACTION ID CAN NOT BE EMPTY' TO MSGO
+               SET WS-MAP-DATAONLY TO TRUE
+               PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            ELSE
+               IF ACTNI NOT = 'A' AND ACTNI NOT = 'C'
+                                  AND ACTNI NOT = 'D'
+                                  AND ACTNI NOT = 'B'
+                  MOVE 'ACTION MUST BE A, B, C OR D' TO MSGO
+                  SET WS-MAP-DATAONLY TO TRUE
+                  PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+               ELSE
+                  PERFORM 3020-PROCESS-ACTION
+                     THRU 3020-PROCESS-ACTION-EXIT
+               END-IF
+            END-IF
+            .
+      *
+       3010-CHECK-INPUT-EXIT.
+            EXIT.
+      *
+       3020-PROCESS-ACTION.
+            EVALUATE ACTNI
+                WHEN 'A'
+                     PERFORM 3021-ADD-ENTRY
+                        THRU 3021-ADD-ENTRY-EXIT
+                WHEN 'C'
+                     PERFORM 3022-CHANGE-ENTRY
+                        THRU 3022-CHANGE-ENTRY-EXIT
+                WHEN 'D'
+                     PERFORM 3023-DEACTIVATE-ENTRY
+                        THRU 3023-DEACTIVATE-ENTRY-EXIT
+                WHEN 'B'
+                     PERFORM 3024-BROWSE-ENTRY
+                        THRU 3024-BROWSE-ENTRY-EXIT
+            END-EVALUATE
+            .
+       3020-PROCESS-ACTION-EXIT.
+            EXIT.
+      *
+       3021-ADD-ENTRY.
+            INITIALIZE CIMENU-REC
+            MOVE TRANII TO CIMENU-TRANSID
+            MOVE PGMNI  TO CIMENU-PGM
+            MOVE DESCI  TO CIMENU-DESC
+            SET CIMENU-ACTIVE TO TRUE
+            MOVE SYSDO  TO CIMENU-LAST-CHG-DATE
+            MOVE SYSTO  TO CIMENU-LAST-CHG-TIME
+            MOVE EIBOPID TO CIMENU-LAST-CHG-OPID
+            EXEC CICS WRITE
+                 FILE('CIMENU')
+                 FROM(CIMENU-REC)
+                 RIDFLD(CIMENU-TRANSID)
+                 RESP(WS-RESP-CODE)
+            END-EXEC
+            EVALUATE WS-RESP-CODE
+                WHEN DFHRESP(NORMAL)
+                     MOVE 'CIMENU ENTRY ADDED' TO MSGO
+                WHEN DFHRESP(DUPREC)
+                     MOVE 'TRANSACTION ID ALREADY EXISTS' TO MSGO
+                WHEN OTHER
+                     MOVE 'CIMENU FILE ERROR!' TO MSGO
+            END-EVALUATE
+            SET WS-MAP-DATAONLY TO TRUE
+            PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            .
+       3021-ADD-ENTRY-EXIT.
+            EXIT.
+      *
+       3022-CHANGE-ENTRY.
+            MOVE TRANII TO CIMENU-TRANSID
+            EXEC CICS READ
+                 FILE('CIMENU')
+                 INTO(CIMENU-REC)
+                 RIDFLD(CIMENU-TRANSID)
+                 UPDATE
+                 RESP(WS-RESP-CODE)
+            END-EXEC
+            EVALUATE WS-RESP-CODE
+                WHEN DFHRESP(NORMAL)
+                     MOVE PGMNI TO CIMENU-PGM
+                     MOVE DESCI TO CIMENU-DESC
+                     MOVE SYSDO TO CIMENU-LAST-CHG-DATE
+                     MOVE SYSTO TO CIMENU-LAST-CHG-TIME
+                     MOVE EIBOPID TO CIMENU-LAST-CHG-OPID
+                     EXEC CICS REWRITE
+                          FILE('CIMENU')
+                          FROM(CIMENU-REC)
+                          RESP(WS-RESP-CODE)
+                     END-EXEC
+                     MOVE 'CIMENU ENTRY CHANGED' TO MSGO
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'INVALID TRANSATION ID!' TO MSGO
+                WHEN OTHER
+                     MOVE 'CIMENU FILE ERROR!' TO MSGO
+            END-EVALUATE
+            SET WS-MAP-DATAONLY TO TRUE
+            PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            .
+       3022-CHANGE-ENTRY-EXIT.
+            EXIT.
+      *
+       3023-DEACTIVATE-ENTRY.
+            MOVE TRANII TO CIMENU-TRANSID
+            EXEC CICS READ
+                 FILE('CIMENU')
+                 INTO(CIMENU-REC)
+                 RIDFLD(CIMENU-TRANSID)
+                 UPDATE
+                 RESP(WS-RESP-CODE)
+            END-EXEC
+            EVALUATE WS-RESP-CODE
+                WHEN DFHRESP(NORMAL)
+                     SET CIMENU-INACTIVE TO TRUE
+                     MOVE SYSDO TO CIMENU-LAST-CHG-DATE
+                     MOVE SYSTO TO CIMENU-LAST-CHG-TIME
+                     MOVE EIBOPID TO CIMENU-LAST-CHG-OPID
+                     EXEC CICS REWRITE
+                          FILE('CIMENU')
+                          FROM(CIMENU-REC)
+                          RESP(WS-RESP-CODE)
+                     END-EXEC
+                     MOVE 'CIMENU ENTRY DEACTIVATED' TO MSGO
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'INVALID TRANSATION ID!' TO MSGO
+                WHEN OTHER
+                     MOVE 'CIMENU FILE ERROR!' TO MSGO
+            END-EVALUATE
+            SET WS-MAP-DATAONLY TO TRUE
+            PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            .
+       3023-DEACTIVATE-ENTRY-EXIT.
+            EXIT.
+      *
+       3024-BROWSE-ENTRY.
+            MOVE TRANII TO CIMENU-TRANSID
+            EXEC CICS READ
+                 FILE('CIMENU')
+                 INTO(CIMENU-REC)
+                 RIDFLD(CIMENU-TRANSID)
+                 RESP(WS-RESP-CODE)
+            END-EXEC
+            EVALUATE WS-RESP-CODE
+                WHEN DFHRESP(NORMAL)
+                     MOVE CIMENU-PGM    TO PGMNO
+                     MOVE CIMENU-DESC   TO DESCO
+                     MOVE CIMENU-STATUS TO STATO
+                     MOVE CIMENU-LAST-CHG-DATE TO SYSDO
+                     MOVE CIMENU-LAST-CHG-TIME TO SYSTO
+                     MOVE 'CIMENU ENTRY DISPLAYED' TO MSGO
+                WHEN DFHRESP(NOTFND)
+                     MOVE 'INVALID TRANSATION ID!' TO MSGO
+                WHEN OTHER
+                     MOVE 'CIMENU FILE ERROR!' TO MSGO
+            END-EVALUATE
+            SET WS-MAP-DATAONLY TO TRUE
+            PERFORM 3030-SEND-MAP THRU 3030-SEND-MAP-EXIT
+            .
+       3024-BROWSE-ENTRY-EXIT.
+            EXIT.
+      *
+       3030-SEND-MAP.
+            PERFORM 1010-ASK-TIME-DATE
+               THRU 1010-ASK-TIME-DATE-EXIT
+            EVALUATE TRUE
+                WHEN WS-MAP-ERASE
+                     EXEC CICS SEND
+                          MAP('CICM01')
+                          MAPSET('CICM01')
+                          FROM(CICM01O)
+                          ERASE
+                     END-EXEC
+                WHEN WS-MAP-DATAONLY
+                     EXEC CICS SEND
+                          MAP('CICM01')
+                          MAPSET('CICM01')
+                          FROM(CICM01O)
+                          DATAONLY
+                     END-EXEC
+            END-EVALUATE
+            MOVE '1' TO WS-ENTER-FLAG
+            PERFORM 5020-RETURN-TRANS THRU 5020-RETURN-TRANS-EXIT
+            .
+      *
+       3030-SEND-MAP-EXIT.
+            EXIT.
+      *
+       4000-POST-PROCESSING.
+      *
+       4000-POST-PROCESSING-EXIT.
+            EXIT.
+      *
+       5000-CLEAN-UP.
+            PERFORM 5010-RETURN
+               THRU 5010-RETURN-EXIT
+            .
+      *
+       5000-CLEAN-UP-EXIT.
+            EXIT.
+      *
+       5010-RETURN.
+            EXEC CICS RETURN END-EXEC
+            .
+       5010-RETURN-EXIT.
+            EXIT.
+      *
+       5020-RETURN-TRANS.
+            EXEC CICS RETURN TRANSID('CIMM')
+                      COMMAREA(WS-ENTER-FLAG)
+            END-EXEC
+            .
+       5020-RETURN-TRANS-EXIT.
+            EXIT.
