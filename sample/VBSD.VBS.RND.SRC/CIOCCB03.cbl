@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCB03.
+      *****************************************************************
+      * CIOCCIMN - BATCH PROGRAM
+      *
+      * AUTO-GENERATE ACCEPT/DECLINE CORRESPONDENCE FOR NEWLY-DECIDED
+      * CREDIT APPLICATIONS (CIC0012O-MANCRE-RESULT SET, LETTER NOT
+      * YET SENT), ADDRESSED USING CIC0012O-NAME/LIVE-ADDRESS.
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIC0012-FILE ASSIGN TO 'CIC0012O'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-CIC0012-STATUS.
+           SELECT LETTER-FILE ASSIGN TO 'CICORRES'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LETTER-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIC0012-FILE.
+       COPY CIC0012O.
+      *
+       FD  LETTER-FILE.
+       01 LETTER-REC                 PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCB03 WS BEGIN'.
+       01 WS-FLAGS.
+          05 WS-CIC0012-STATUS      PIC X(02).
+             88 WS-CIC0012-OK       VALUE '00'.
+             88 WS-CIC0012-EOF      VALUE '10'.
+          05 WS-LETTER-STATUS       PIC X(02).
+          05 WS-EOF-SW              PIC X(01) VALUE 'N'.
+             88 WS-EOF              VALUE 'Y'.
+       01 WS-DATE-WORK.
+          05 WS-TODAY-YYYYMMDD      PIC 9(08).
+          05 WS-TODAY-DATE          PIC X(10).
+       01 WS-COUNTERS.
+          05 WS-TOTAL-APPROVED      PIC 9(05) VALUE ZERO.
+          05 WS-TOTAL-DECLINED      PIC 9(05) VALUE ZERO.
+       01 WS-BLANK-LINE              PIC X(80) VALUE SPACES.
+       01 WS-HOME-NATIONALITY        PIC X(20) VALUE 'TAIWAN'.
+       01 WS-LETTER-NAME             PIC X(40).
+       01 WS-APPROVAL-LINE1.
+          05 FILLER                 PIC X(10) VALUE 'DEAR '.
+          05 WS-AP1-NAME             PIC X(40).
+       01 WS-APPROVAL-LINE2.
+          05 FILLER                 PIC X(54) VALUE
+             'CONGRATULATIONS, YOUR CREDIT APPLICATION HAS BEEN '.
+          05 FILLER                 PIC X(08) VALUE 'APPROVED'.
+       01 WS-APPROVAL-LINE3.
+          05 FILLER                 PIC X(24) VALUE
+             'YOUR APPROVED LIMIT IS: '.
+          05 WS-AP3-LIMIT            PIC Z,ZZZ,ZZ9.
+       01 WS-DECLINE-LINE1.
+          05 FILLER                 PIC X(10) VALUE 'DEAR '.
+          05 WS-DL1-NAME             PIC X(40).
+       01 WS-DECLINE-LINE2.
+          05 FILLER                 PIC X(60) VALUE
+             'WE REGRET TO INFORM YOU YOUR APPLICATION WAS DECLINED.'.
+       01 WS-DECLINE-LINE3.
+          05 FILLER                 PIC X(14) VALUE 'REASON CODE: '.
+          05 WS-DL3-REASON           PIC X(03).
+       01 WS-DECLINE-LINE4.
+          05 FILLER                 PIC X(10) VALUE 'COMMENT: '.
+          05 WS-DL4-COMMENT          PIC X(60).
+       01 WS-ADDRESS-LINE.
+          05 WS-AL-ADDRESS           PIC X(40).
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WS-AL-CITY              PIC X(20).
+       01 WS-ADDRESS-LINE2.
+          05 WS-AL2-DISTRICT         PIC X(20).
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WS-AL2-PROVINCE         PIC X(20).
+          05 FILLER                  PIC X(02) VALUE SPACES.
+          05 WS-AL2-ZIP              PIC 9(06).
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+            PERFORM 2000-PROCESS-APPLICATIONS
+               THRU 2000-PROCESS-APPLICATIONS-EXIT
+            PERFORM 9000-CLEAN-UP
+               THRU 9000-CLEAN-UP-EXIT
+            STOP RUN
+            .
+      *
+       1000-INIT.
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD
+            MOVE WS-TODAY-YYYYMMDD(1:4) TO WS-TODAY-DATE(1:4)
+            MOVE '/' TO WS-TODAY-DATE(5:1)
+            MOVE WS-TODAY-YYYYMMDD(5:2) TO WS-TODAY-DATE(6:2)
+            MOVE '/' TO WS-TODAY-DATE(8:1)
+            MOVE WS-TODAY-YYYYMMDD(7:2) TO WS-TODAY-DATE(9:2)
+            OPEN I-O CIC0012-FILE
+            IF NOT WS-CIC0012-OK
+               DISPLAY 'CIOCCB03: OPEN FAILED '
+                  WS-CIC0012-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+            END-IF
+            OPEN OUTPUT LETTER-FILE
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       2000-PROCESS-APPLICATIONS.
+            PERFORM UNTIL WS-EOF
+               READ CIC0012-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 2010-PROCESS-ONE-APPLICATION
+                          THRU 2010-PROCESS-ONE-APPLICATION-EXIT
+               END-READ
+            END-PERFORM
+            .
+       2000-PROCESS-APPLICATIONS-EXIT.
+            EXIT.
+      *
+       2010-PROCESS-ONE-APPLICATION.
+            IF CIC0012O-LETTER-DATE = SPACES
+               IF CIC0012O-APPROVED
+                  PERFORM 2020-WRITE-APPROVAL-LETTER
+                     THRU 2020-WRITE-APPROVAL-LETTER-EXIT
+                  ADD 1 TO WS-TOTAL-APPROVED
+                  MOVE WS-TODAY-DATE TO CIC0012O-LETTER-DATE
+                  REWRITE CIC0012O-REC
+               ELSE
+               IF CIC0012O-DECLINED
+                  PERFORM 2030-WRITE-DECLINE-LETTER
+                     THRU 2030-WRITE-DECLINE-LETTER-EXIT
+                  ADD 1 TO WS-TOTAL-DECLINED
+                  MOVE WS-TODAY-DATE TO CIC0012O-LETTER-DATE
+                  REWRITE CIC0012O-REC
+               END-IF
+               END-IF
+            END-IF
+            .
+       2010-PROCESS-ONE-APPLICATION-EXIT.
+            EXIT.
+      *
+       2015-SELECT-ADDRESSEE-NAME.
+            IF CIC0012O-NATIONALITY = WS-HOME-NATIONALITY
+               MOVE CIC0012O-NAME         TO WS-LETTER-NAME
+            ELSE
+               MOVE CIC0012O-ENGLISH-NAME TO WS-LETTER-NAME
+            END-IF
+            .
+       2015-SELECT-ADDRESSEE-NAME-EXIT.
+            EXIT.
+      *
+       2020-WRITE-APPROVAL-LETTER.
+            PERFORM 2015-SELECT-ADDRESSEE-NAME
+               THRU 2015-SELECT-ADDRESSEE-NAME-EXIT
+            MOVE WS-LETTER-NAME         TO WS-AP1-NAME
+            MOVE WS-APPROVAL-LINE1      TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE WS-APPROVAL-LINE2      TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE CIC0012O-FINAL-LIMIT   TO WS-AP3-LIMIT
+            MOVE WS-APPROVAL-LINE3      TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE CIC0012O-LIVE-ADDRESS  TO WS-AL-ADDRESS
+            MOVE CIC0012O-LIVE-CITY     TO WS-AL-CITY
+            MOVE WS-ADDRESS-LINE        TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE CIC0012O-LIVE-DISTRICT TO WS-AL2-DISTRICT
+            MOVE CIC0012O-LIVE-PROVINCE TO WS-AL2-PROVINCE
+            MOVE CIC0012O-LIVE-ZIP-CODE TO WS-AL2-ZIP
+            MOVE WS-ADDRESS-LINE2       TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE WS-BLANK-LINE          TO LETTER-REC
+            WRITE LETTER-REC
+            .
+       2020-WRITE-APPROVAL-LETTER-EXIT.
+            EXIT.
+      *
+       2030-WRITE-DECLINE-LETTER.
+            PERFORM 2015-SELECT-ADDRESSEE-NAME
+               THRU 2015-SELECT-ADDRESSEE-NAME-EXIT
+            MOVE WS-LETTER-NAME              TO WS-DL1-NAME
+            MOVE WS-DECLINE-LINE1            TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE WS-DECLINE-LINE2            TO LETTER-REC
+            WRITE LETTER-REC
+      * THE DECLINE CAN COME FROM EITHER STAGE THAT IS ALLOWED TO
+      * SET CIC0012O-DECLINED: THE SUPERVISOR SIGN-OFF (CIOCCM02)
+      * OR THE MANUAL CREDIT FINAL DECISION (CIOCCM03). ONLY THE
+      * DECIDING STAGE'S REASON/COMMENT PAIR IS EVER POPULATED, SO
+      * CIC0012O-MANCRE-RESULT TELLS THEM APART.
+            IF CIC0012O-MANCRE-RESULT = 910
+               MOVE CIC0012O-MANCRE-REFUSE-REASON TO WS-DL3-REASON
+               MOVE CIC0012O-MANCRE-COMMENT       TO WS-DL4-COMMENT
+            ELSE
+               MOVE CIC0012O-SUPV-REFUSE-REASON   TO WS-DL3-REASON
+               MOVE CIC0012O-SUPV-COMMENT         TO WS-DL4-COMMENT
+            END-IF
+            MOVE WS-DECLINE-LINE3            TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE WS-DECLINE-LINE4            TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE CIC0012O-LIVE-ADDRESS       TO WS-AL-ADDRESS
+            MOVE CIC0012O-LIVE-CITY          TO WS-AL-CITY
+            MOVE WS-ADDRESS-LINE             TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE CIC0012O-LIVE-DISTRICT      TO WS-AL2-DISTRICT
+            MOVE CIC0012O-LIVE-PROVINCE      TO WS-AL2-PROVINCE
+            MOVE CIC0012O-LIVE-ZIP-CODE      TO WS-AL2-ZIP
+            MOVE WS-ADDRESS-LINE2            TO LETTER-REC
+            WRITE LETTER-REC
+            MOVE WS-BLANK-LINE               TO LETTER-REC
+            WRITE LETTER-REC
+            .
+       2030-WRITE-DECLINE-LETTER-EXIT.
+            EXIT.
+      *
+       9000-CLEAN-UP.
+            DISPLAY 'CIOCCB03: APPROVAL LETTERS  ' WS-TOTAL-APPROVED
+            DISPLAY 'CIOCCB03: DECLINE LETTERS   ' WS-TOTAL-DECLINED
+            IF WS-CIC0012-OK OR WS-CIC0012-EOF
+               CLOSE CIC0012-FILE
+            END-IF
+            CLOSE LETTER-FILE
+            .
+       9000-CLEAN-UP-EXIT.
+            EXIT.
