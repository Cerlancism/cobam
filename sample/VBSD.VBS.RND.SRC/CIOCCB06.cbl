@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCB06.
+      *****************************************************************
+      * CIOCCIMN - BATCH PROGRAM
+      *
+      * OVERNIGHT RECONCILIATION OF THE CIMENU ROUTING FILE AGAINST
+      * THE ACTUAL LOAD LIBRARY. WALKS EVERY CIMENU-TRANSID/CIMENU-PGM
+      * PAIR AND CONFIRMS THE NAMED PROGRAM MODULE IS PRESENT SO A
+      * MISSING OR RENAMED PROGRAM SURFACES HERE INSTEAD OF IN FRONT
+      * OF A TELLER AT XCTL TIME.
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIMENU-FILE ASSIGN TO 'CIMENU'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-CIMENU-STATUS.
+           SELECT RPT-FILE ASSIGN TO 'CIMENRPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+      * DYNAMICALLY ASSIGNED TO EACH CIMENU-PGM'S RESOLVED PATH IN
+      * WS-MODULE-PATH SO EXISTENCE IS PROVED BY OPENING IT LIKE ANY
+      * OTHER DATASET IN THIS PROGRAM, NOT BY A ONE-OFF RUNTIME CALL.
+           SELECT MODULE-FILE ASSIGN TO WS-MODULE-PATH
+               ORGANIZATION SEQUENTIAL
+               FILE STATUS WS-MODULE-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIMENU-FILE.
+       COPY CIMENU.
+      *
+       FD  RPT-FILE.
+       01 RPT-REC                    PIC X(80).
+      *
+       FD  MODULE-FILE.
+       01 MODULE-REC                 PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCB06 WS BEGIN'.
+       01 WS-FLAGS.
+          05 WS-CIMENU-STATUS       PIC X(02).
+             88 WS-CIMENU-OK        VALUE '00'.
+             88 WS-CIMENU-EOF       VALUE '10'.
+          05 WS-RPT-STATUS          PIC X(02).
+          05 WS-CIMENU-EOF-SW       PIC X(01) VALUE 'N'.
+             88 WS-CIMENU-DONE      VALUE 'Y'.
+          05 WS-MODULE-STATUS       PIC X(02).
+             88 WS-MODULE-FOUND     VALUE '00'.
+      * RESOLVED AT RUN TIME FROM THE SAME COB_LIBRARY_PATH GNUCOBOL
+      * ITSELF SEARCHES WHEN DYNAMICALLY LOADING A CALLED PROGRAM, SO
+      * THE CHECK REFLECTS WHERE XCTL/CALL WOULD ACTUALLY LOOK.
+       01 WS-LOAD-LIB-DIR           PIC X(40).
+       01 WS-MODULE-PATH            PIC X(80).
+       01 WS-TOTAL-CHECKED          PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-MISSING          PIC 9(05) VALUE ZERO.
+       01 WS-HEADING1.
+          05 FILLER                PIC X(45) VALUE
+             'CIMENU / LOAD LIBRARY RECONCILIATION REPORT'.
+       01 WS-DETAIL-LINE.
+          05 FILLER                 PIC X(10) VALUE 'TRANSID = '.
+          05 WS-DL-TRANSID          PIC X(04).
+          05 FILLER                 PIC X(08) VALUE ' PGM = '.
+          05 WS-DL-PGM              PIC X(08).
+          05 FILLER                 PIC X(18) VALUE
+             ' - MODULE MISSING'.
+       01 WS-SUMMARY-LINE1.
+          05 FILLER                 PIC X(20) VALUE
+             'ENTRIES CHECKED     '.
+          05 WS-SL-TOTAL-CHECKED    PIC ZZZ,ZZ9.
+       01 WS-SUMMARY-LINE2.
+          05 FILLER                 PIC X(20) VALUE
+             'MODULES MISSING     '.
+          05 WS-SL-TOTAL-MISSING    PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+            PERFORM 2000-RECONCILE-ENTRIES
+               THRU 2000-RECONCILE-ENTRIES-EXIT
+            PERFORM 3000-PRINT-SUMMARY
+               THRU 3000-PRINT-SUMMARY-EXIT
+            PERFORM 9000-CLEAN-UP
+               THRU 9000-CLEAN-UP-EXIT
+            STOP RUN
+            .
+      *
+       1000-INIT.
+            MOVE SPACES TO WS-LOAD-LIB-DIR
+            ACCEPT WS-LOAD-LIB-DIR FROM ENVIRONMENT 'COB_LIBRARY_PATH'
+            IF WS-LOAD-LIB-DIR = SPACES
+               DISPLAY 'CIOCCB06: COB_LIBRARY_PATH NOT SET - '
+                  'DEFAULTING TO CURRENT DIRECTORY'
+               MOVE '.' TO WS-LOAD-LIB-DIR
+            END-IF
+            OPEN INPUT CIMENU-FILE
+            IF NOT WS-CIMENU-OK
+               DISPLAY 'CIOCCB06: CIMENU-FILE OPEN FAILED '
+                  WS-CIMENU-STATUS
+               SET WS-CIMENU-DONE TO TRUE
+            END-IF
+            OPEN OUTPUT RPT-FILE
+            MOVE WS-HEADING1 TO RPT-REC
+            WRITE RPT-REC
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       2000-RECONCILE-ENTRIES.
+            PERFORM UNTIL WS-CIMENU-DONE
+               READ CIMENU-FILE
+                   AT END
+                       SET WS-CIMENU-DONE TO TRUE
+                   NOT AT END
+                       IF CIMENU-ACTIVE
+                          ADD 1 TO WS-TOTAL-CHECKED
+                          PERFORM 2010-CHECK-ONE-ENTRY
+                             THRU 2010-CHECK-ONE-ENTRY-EXIT
+                       END-IF
+               END-READ
+            END-PERFORM
+            .
+       2000-RECONCILE-ENTRIES-EXIT.
+            EXIT.
+      *
+      * GNUCOBOL'S OWN DYNAMIC LOADER BUILDS A CALLED/XCTL'D PROGRAM'S
+      * MODULE NAME AS <PGM>.SO WHEN SEARCHING COB_LIBRARY_PATH, SO
+      * THE SAME SUFFIX IS APPENDED HERE OR EVERY ENTRY WOULD REPORT
+      * MISSING AGAINST A REAL LOAD LIBRARY.
+       2010-CHECK-ONE-ENTRY.
+            STRING WS-LOAD-LIB-DIR   DELIMITED BY SPACE
+                   '/'               DELIMITED BY SIZE
+                   CIMENU-PGM        DELIMITED BY SPACE
+                   '.so'             DELIMITED BY SIZE
+                   INTO WS-MODULE-PATH
+            OPEN INPUT MODULE-FILE
+            IF WS-MODULE-FOUND
+               CLOSE MODULE-FILE
+            ELSE
+               ADD 1 TO WS-TOTAL-MISSING
+               MOVE CIMENU-TRANSID  TO WS-DL-TRANSID
+               MOVE CIMENU-PGM      TO WS-DL-PGM
+               MOVE WS-DETAIL-LINE  TO RPT-REC
+               WRITE RPT-REC
+            END-IF
+            .
+       2010-CHECK-ONE-ENTRY-EXIT.
+            EXIT.
+      *
+       3000-PRINT-SUMMARY.
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-CHECKED TO WS-SL-TOTAL-CHECKED
+            MOVE WS-SUMMARY-LINE1 TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-MISSING TO WS-SL-TOTAL-MISSING
+            MOVE WS-SUMMARY-LINE2 TO RPT-REC
+            WRITE RPT-REC
+            .
+       3000-PRINT-SUMMARY-EXIT.
+            EXIT.
+      *
+       9000-CLEAN-UP.
+            IF WS-CIMENU-OK OR WS-CIMENU-EOF
+               CLOSE CIMENU-FILE
+            END-IF
+            CLOSE RPT-FILE
+            .
+       9000-CLEAN-UP-EXIT.
+            EXIT.
