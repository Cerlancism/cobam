@@ -0,0 +1,272 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CIOCCB05.
+      *****************************************************************
+      * CIOCCIMN - BATCH PROGRAM
+      *
+      * INTAKE-TIME ADDRESS VALIDATION: CROSS-CHECKS CIC0012O-LIVE-ZIP
+      * -CODE/CITY/PROVINCE/DISTRICT (AND THE MATCHING COMPANY-* FIELDS
+      * WHEN PRESENT) FOR EVERY APPLICATION STILL AWAITING INTERVIEW
+      * CHECK AGAINST THE POSTAL REFERENCE FILE, SO A MISMATCHED
+      * ADDRESS IS FLAGGED BEFORE THE APPLICATION REACHES INTCHK.
+      *
+      *****************************************************************
+      *                         VERSION HISTORY
+      *-----------------------------------------------------------------
+      *DATE/TIME    AUTHOR    DESCRIPTION
+      *-----------------------------------------------------------------
+      *2026-08-08    KEVIN      INITIAL VERSION
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CIC0012-FILE ASSIGN TO 'CIC0012O'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-CIC0012-STATUS.
+           SELECT POSTAL-FILE ASSIGN TO 'CIPOSTAL'
+               ORGANIZATION SEQUENTIAL
+               ACCESS MODE SEQUENTIAL
+               FILE STATUS WS-POSTAL-STATUS.
+           SELECT RPT-FILE ASSIGN TO 'CIADDRPT'
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-RPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CIC0012-FILE.
+       COPY CIC0012O.
+      *
+       FD  POSTAL-FILE.
+       COPY CIPOSTAL.
+      *
+       FD  RPT-FILE.
+       01 RPT-REC                    PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOCCB05 WS BEGIN'.
+       01 WS-FLAGS.
+          05 WS-CIC0012-STATUS      PIC X(02).
+             88 WS-CIC0012-OK       VALUE '00'.
+             88 WS-CIC0012-EOF      VALUE '10'.
+          05 WS-POSTAL-STATUS       PIC X(02).
+             88 WS-POSTAL-OK        VALUE '00'.
+             88 WS-POSTAL-EOF       VALUE '10'.
+          05 WS-RPT-STATUS          PIC X(02).
+          05 WS-CIC0012-EOF-SW      PIC X(01) VALUE 'N'.
+             88 WS-CIC0012-DONE     VALUE 'Y'.
+          05 WS-POSTAL-EOF-SW       PIC X(01) VALUE 'N'.
+             88 WS-POSTAL-DONE      VALUE 'Y'.
+       01 WS-POSTAL-TABLE.
+          05 WS-POSTAL-COUNT        PIC 9(05) VALUE ZERO.
+          05 WS-POSTAL-ENTRY OCCURS 1 TO 2000 TIMES
+                DEPENDING ON WS-POSTAL-COUNT
+                INDEXED BY WS-PX.
+             10 WS-PE-ZIP-CODE      PIC 9(06).
+             10 WS-PE-CITY          PIC X(20).
+             10 WS-PE-PROVINCE      PIC X(20).
+             10 WS-PE-DISTRICT      PIC X(20).
+       01 WS-MATCH-SW               PIC X(01).
+          88 WS-MATCH-FOUND         VALUE 'Y'.
+       01 WS-TOTAL-CHECKED          PIC 9(05) VALUE ZERO.
+       01 WS-TOTAL-MISMATCH         PIC 9(05) VALUE ZERO.
+       01 WS-HEADING1.
+          05 FILLER                PIC X(40) VALUE
+             'ADDRESS VALIDATION EXCEPTION REPORT'.
+       01 WS-DETAIL-LINE.
+          05 FILLER                 PIC X(16) VALUE
+             'APPLICATION ID  '.
+          05 WS-DL-APPL-ID          PIC 9(13).
+          05 FILLER                 PIC X(11) VALUE
+             ' REASON    '.
+          05 WS-DL-REASON           PIC 9(03).
+       01 WS-SUMMARY-LINE1.
+          05 FILLER                 PIC X(20) VALUE
+             'APPLICATIONS CHECKED'.
+          05 WS-SL-TOTAL-CHECKED    PIC ZZZ,ZZ9.
+       01 WS-SUMMARY-LINE2.
+          05 FILLER                 PIC X(20) VALUE
+             'ADDRESS MISMATCHES  '.
+          05 WS-SL-TOTAL-MISMATCH   PIC ZZZ,ZZ9.
+      *
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+            PERFORM 1000-INIT
+               THRU 1000-INIT-EXIT
+            PERFORM 2000-VALIDATE-APPLICATIONS
+               THRU 2000-VALIDATE-APPLICATIONS-EXIT
+            PERFORM 3000-PRINT-SUMMARY
+               THRU 3000-PRINT-SUMMARY-EXIT
+            PERFORM 9000-CLEAN-UP
+               THRU 9000-CLEAN-UP-EXIT
+            STOP RUN
+            .
+      *
+       1000-INIT.
+            OPEN INPUT POSTAL-FILE
+            IF NOT WS-POSTAL-OK
+               DISPLAY 'CIOCCB05: POSTAL-FILE OPEN FAILED '
+                  WS-POSTAL-STATUS
+               SET WS-POSTAL-DONE TO TRUE
+            END-IF
+            PERFORM 1010-LOAD-POSTAL-TABLE
+               THRU 1010-LOAD-POSTAL-TABLE-EXIT
+            OPEN I-O CIC0012-FILE
+            IF NOT WS-CIC0012-OK
+               DISPLAY 'CIOCCB05: CIC0012-FILE OPEN FAILED '
+                  WS-CIC0012-STATUS
+               SET WS-CIC0012-DONE TO TRUE
+            END-IF
+            OPEN OUTPUT RPT-FILE
+            MOVE WS-HEADING1 TO RPT-REC
+            WRITE RPT-REC
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            .
+       1000-INIT-EXIT.
+            EXIT.
+      *
+       1010-LOAD-POSTAL-TABLE.
+            PERFORM UNTIL WS-POSTAL-DONE
+               READ POSTAL-FILE
+                   AT END
+                       SET WS-POSTAL-DONE TO TRUE
+                   NOT AT END
+                       IF WS-POSTAL-COUNT < 2000
+                          ADD 1 TO WS-POSTAL-COUNT
+                          SET WS-PX TO WS-POSTAL-COUNT
+                          MOVE CIPOSTAL-ZIP-CODE TO
+                               WS-PE-ZIP-CODE(WS-PX)
+                          MOVE CIPOSTAL-CITY     TO
+                               WS-PE-CITY(WS-PX)
+                          MOVE CIPOSTAL-PROVINCE TO
+                               WS-PE-PROVINCE(WS-PX)
+                          MOVE CIPOSTAL-DISTRICT TO
+                               WS-PE-DISTRICT(WS-PX)
+                       END-IF
+               END-READ
+            END-PERFORM
+            .
+       1010-LOAD-POSTAL-TABLE-EXIT.
+            EXIT.
+      *
+       2000-VALIDATE-APPLICATIONS.
+            PERFORM UNTIL WS-CIC0012-DONE
+               READ CIC0012-FILE
+                   AT END
+                       SET WS-CIC0012-DONE TO TRUE
+                   NOT AT END
+                       IF CIC0012O-PENDING-INTCHK
+                       AND CIC0012O-ADDR-VALID-RESULT = ZERO
+                          ADD 1 TO WS-TOTAL-CHECKED
+                          PERFORM 2010-VALIDATE-ONE-APPLICATION
+                             THRU 2010-VALIDATE-ONE-APPLICATION-EXIT
+                          REWRITE CIC0012O-REC
+                       END-IF
+               END-READ
+            END-PERFORM
+            .
+       2000-VALIDATE-APPLICATIONS-EXIT.
+            EXIT.
+      *
+       2010-VALIDATE-ONE-APPLICATION.
+            PERFORM 2020-CHECK-LIVE-ADDRESS
+               THRU 2020-CHECK-LIVE-ADDRESS-EXIT
+            IF CIC0012O-ADDR-VALID-REASON = ZERO
+            AND CIC0012O-COMPANY-ZIP-CODE NOT = ZERO
+               PERFORM 2030-CHECK-COMPANY-ADDRESS
+                  THRU 2030-CHECK-COMPANY-ADDRESS-EXIT
+            END-IF
+            IF CIC0012O-ADDR-VALID-REASON = ZERO
+               MOVE 900 TO CIC0012O-ADDR-VALID-RESULT
+            ELSE
+               MOVE 910 TO CIC0012O-ADDR-VALID-RESULT
+               ADD 1 TO WS-TOTAL-MISMATCH
+               MOVE CIC0012O-ID              TO WS-DL-APPL-ID
+               MOVE CIC0012O-ADDR-VALID-REASON TO WS-DL-REASON
+               MOVE WS-DETAIL-LINE           TO RPT-REC
+               WRITE RPT-REC
+            END-IF
+            .
+       2010-VALIDATE-ONE-APPLICATION-EXIT.
+            EXIT.
+      *
+       2020-CHECK-LIVE-ADDRESS.
+            MOVE ZERO TO CIC0012O-ADDR-VALID-REASON
+            MOVE 'N' TO WS-MATCH-SW
+            SET WS-PX TO 1
+            SEARCH WS-POSTAL-ENTRY
+                AT END
+                     MOVE 001 TO CIC0012O-ADDR-VALID-REASON
+                WHEN WS-PE-ZIP-CODE(WS-PX) = CIC0012O-LIVE-ZIP-CODE
+                     SET WS-MATCH-FOUND TO TRUE
+            END-SEARCH
+            IF WS-MATCH-FOUND
+               IF WS-PE-CITY(WS-PX) NOT = CIC0012O-LIVE-CITY
+                  MOVE 002 TO CIC0012O-ADDR-VALID-REASON
+               ELSE
+                  IF WS-PE-PROVINCE(WS-PX) NOT = CIC0012O-LIVE-PROVINCE
+                     MOVE 003 TO CIC0012O-ADDR-VALID-REASON
+                  ELSE
+                     IF WS-PE-DISTRICT(WS-PX) NOT =
+                        CIC0012O-LIVE-DISTRICT
+                        MOVE 004 TO CIC0012O-ADDR-VALID-REASON
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF
+            .
+       2020-CHECK-LIVE-ADDRESS-EXIT.
+            EXIT.
+      *
+       2030-CHECK-COMPANY-ADDRESS.
+            MOVE 'N' TO WS-MATCH-SW
+            SET WS-PX TO 1
+            SEARCH WS-POSTAL-ENTRY
+                AT END
+                     MOVE 005 TO CIC0012O-ADDR-VALID-REASON
+                WHEN WS-PE-ZIP-CODE(WS-PX) = CIC0012O-COMPANY-ZIP-CODE
+                     SET WS-MATCH-FOUND TO TRUE
+            END-SEARCH
+            IF WS-MATCH-FOUND
+               IF WS-PE-CITY(WS-PX) NOT = CIC0012O-COMPANY-CITY
+                  MOVE 006 TO CIC0012O-ADDR-VALID-REASON
+               ELSE
+                  IF WS-PE-PROVINCE(WS-PX) NOT =
+                     CIC0012O-COMPANY-PROVINCE
+                     MOVE 007 TO CIC0012O-ADDR-VALID-REASON
+                  ELSE
+                     IF WS-PE-DISTRICT(WS-PX) NOT =
+                        CIC0012O-COMPANY-DISTRICT
+                        MOVE 008 TO CIC0012O-ADDR-VALID-REASON
+                     END-IF
+                  END-IF
+               END-IF
+            END-IF
+            .
+       2030-CHECK-COMPANY-ADDRESS-EXIT.
+            EXIT.
+      *
+       3000-PRINT-SUMMARY.
+            MOVE SPACES TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-CHECKED   TO WS-SL-TOTAL-CHECKED
+            MOVE WS-SUMMARY-LINE1   TO RPT-REC
+            WRITE RPT-REC
+            MOVE WS-TOTAL-MISMATCH  TO WS-SL-TOTAL-MISMATCH
+            MOVE WS-SUMMARY-LINE2   TO RPT-REC
+            WRITE RPT-REC
+            .
+       3000-PRINT-SUMMARY-EXIT.
+            EXIT.
+      *
+       9000-CLEAN-UP.
+            IF WS-CIC0012-OK OR WS-CIC0012-EOF
+               CLOSE CIC0012-FILE
+            END-IF
+            IF WS-POSTAL-OK OR WS-POSTAL-EOF
+               CLOSE POSTAL-FILE
+            END-IF
+            CLOSE RPT-FILE
+            .
+       9000-CLEAN-UP-EXIT.
+            EXIT.
