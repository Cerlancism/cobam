@@ -0,0 +1,39 @@
+      ***************************************************************
+      * DFHBMSCA - BMS FIELD ATTRIBUTE / MAP CONTROL CONSTANTS
+      ***************************************************************
+       01  DFHBMSCA.
+           02  DFHBMUNP    PIC X VALUE ' '.
+           02  DFHBMUNN    PIC X VALUE '&'.
+           02  DFHBMPRO    PIC X VALUE '-'.
+           02  DFHBMPRF    PIC X VALUE '/'.
+           02  DFHBMASK    PIC X VALUE '<'.
+           02  DFHBMASF    PIC X VALUE 'H'.
+           02  DFHBMUNI    PIC X VALUE '9'.
+           02  DFHBMUNB    PIC X VALUE '0'.
+           02  DFHBMASI    PIC X VALUE '1'.
+           02  DFHBMASB    PIC X VALUE '8'.
+           02  DFHBMNUM    PIC X VALUE 'F'.
+           02  DFHBMBRY    PIC X VALUE 'A'.
+           02  DFHBMDAR    PIC X VALUE 'C'.
+           02  DFHBMFSE    PIC X VALUE 'D'.
+           02  DFHPROT     PIC X VALUE '0'.
+           02  DFHUNPROT   PIC X VALUE '0'.
+           02  DFHBKTRN    PIC X VALUE '='.
+           02  DFHBKSPT    PIC X VALUE '+'.
+           02  DFHDFCOL    PIC X VALUE ' '.
+           02  DFHBLUE     PIC X VALUE '1'.
+           02  DFHRED      PIC X VALUE '2'.
+           02  DFHPINK     PIC X VALUE '3'.
+           02  DFHGREEN    PIC X VALUE '4'.
+           02  DFHTURQ     PIC X VALUE '5'.
+           02  DFHYELLOW   PIC X VALUE '6'.
+           02  DFHNEUTRL   PIC X VALUE '7'.
+           02  DFHDFHI     PIC X VALUE ' '.
+           02  DFHUNHI     PIC X VALUE '0'.
+           02  DFHBASE     PIC X VALUE '0'.
+           02  DFHBRT      PIC X VALUE '8'.
+           02  DFHNORM     PIC X VALUE '0'.
+           02  DFHDARK     PIC X VALUE '4'.
+           02  DFHUNDLN    PIC X VALUE '4'.
+           02  DFHBLINK    PIC X VALUE '1'.
+           02  DFHREVRS    PIC X VALUE '2'.
