@@ -0,0 +1,12 @@
+      ***************************************************************
+      * CIC0015O - CREDIT CARD INQUIRY SERVICE OUTPUT RECORD
+      ***************************************************************
+       01 CIC0015O-REC.
+          05 CIC0015O-NUMB          PIC 9(16).
+          05 CIC0015O-STATUS        PIC 9(03).
+             88 CIC0015O-ACTIVE          VALUE 001.
+             88 CIC0015O-BLOCKED         VALUE 002.
+             88 CIC0015O-LOST            VALUE 003.
+             88 CIC0015O-STOLEN          VALUE 004.
+             88 CIC0015O-EXPIRED         VALUE 005.
+             88 CIC0015O-NOT-YET-ISSUED  VALUE 006.
