@@ -0,0 +1,13 @@
+      ***************************************************************
+      * CIXLOG - CIMENU XCTL ROUTING DECISION AUDIT LOG RECORD
+      * WRITTEN TO TD QUEUE 'CIXL' BY EVERY PROGRAM THAT RESOLVES A
+      * CIMENU-TRANSID TO A CIMENU-PGM AND XCTLS TO IT.
+      ***************************************************************
+       01 CIXLOG-REC.
+          05 CIXLOG-TERMID         PIC X(04).
+          05 CIXLOG-OPID           PIC X(08).
+          05 CIXLOG-TRANSID        PIC X(04).
+          05 CIXLOG-PGM            PIC X(08).
+          05 CIXLOG-DATE           PIC X(10).
+          05 CIXLOG-TIME           PIC X(08).
+          05 CIXLOG-RESP-CODE      PIC S9(08) COMP.
