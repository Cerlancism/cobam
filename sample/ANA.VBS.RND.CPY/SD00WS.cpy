@@ -0,0 +1,13 @@
+      ***************************************************************
+      * SD00WS - COMMON CICS SCREEN HANDLE VARIABLES (DFHCOMMAREA)
+      ***************************************************************
+          05 SDCA-CICS-ENTER-FLAG      PIC X(01).
+             88 SDCA-CICS-FIRSTENTER    VALUE ' '.
+             88 SDCA-CICS-SECONDENTER   VALUE '1'.
+      * IN-FLIGHT SCREEN INPUT, SAVED ACROSS RETURN TRANSID SO A
+      * PSEUDO-CONVERSATION TIMEOUT DOES NOT LOSE A HALF-TYPED ENTRY
+          05 SDCA-SAVE-DATA            PIC X(40).
+      * ABSTIME WHEN SDCA-SAVE-DATA WAS STASHED, SO A RETURNING
+      * RECEIVE MAP MAPFAIL CAN BE TOLD APART FROM A PLAIN BLANK
+      * ENTER (MAPFAIL FIRES FOR BOTH)
+          05 SDCA-SAVE-TIME            PIC S9(15) COMP-3.
