@@ -0,0 +1,5 @@
+      ***************************************************************
+      * CIC0015I - CREDIT CARD INQUIRY SERVICE INPUT RECORD
+      ***************************************************************
+       01 CIC0015I-REC.
+          05 CIC0015I-NUMB          PIC 9(16).
