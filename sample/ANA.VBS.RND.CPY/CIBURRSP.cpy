@@ -0,0 +1,9 @@
+      ***************************************************************
+      * CIBURRSP - CREDIT BUREAU RESPONSE RECORD
+      * ONE ENTRY PER CUSTOMER ID TYPE/NUMBER RETURNED BY THE BUREAU
+      ***************************************************************
+       01 CIBURRSP-REC.
+          05 CIBURRSP-CUST-ID-TYPE     PIC 9(03).
+          05 CIBURRSP-CUST-ID-NUMBER   PIC X(18).
+          05 CIBURRSP-CREDIT-HISTORY   PIC 9(03).
+          05 CIBURRSP-CREDIT-HOLD      PIC 9(03).
