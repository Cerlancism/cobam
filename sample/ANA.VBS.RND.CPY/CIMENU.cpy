@@ -0,0 +1,13 @@
+      ***************************************************************
+      * CIMENU - TRANSACTION ID TO PROGRAM ROUTING FILE RECORD
+      ***************************************************************
+       01 CIMENU-REC.
+          05 CIMENU-TRANSID         PIC X(04).
+          05 CIMENU-PGM             PIC X(08).
+          05 CIMENU-STATUS          PIC X(01).
+             88 CIMENU-ACTIVE            VALUE 'A'.
+             88 CIMENU-INACTIVE          VALUE 'I'.
+          05 CIMENU-DESC            PIC X(30).
+          05 CIMENU-LAST-CHG-DATE   PIC X(10).
+          05 CIMENU-LAST-CHG-TIME   PIC X(08).
+          05 CIMENU-LAST-CHG-OPID   PIC X(08).
