@@ -0,0 +1,42 @@
+      ***************************************************************
+      * CICS04 - SYMBOLIC MAP FOR CREDIT CARD STATUS INQUIRY (CICS04)
+      ***************************************************************
+       01 CICS04I.
+          02 FILLER             PIC X(12).
+          02 COMMUL              PIC S9(4) COMP.
+          02 COMMUF              PIC X.
+          02 FILLER REDEFINES COMMUF.
+             03 COMMUA            PIC X.
+          02 COMMUI              PIC X(4).
+          02 CRECDL              PIC S9(4) COMP.
+          02 CRECDF              PIC X.
+          02 FILLER REDEFINES CRECDF.
+             03 CRECDA            PIC X.
+          02 CRECDI              PIC X(16).
+          02 SYSDL               PIC S9(4) COMP.
+          02 SYSDF               PIC X.
+          02 FILLER REDEFINES SYSDF.
+             03 SYSDA             PIC X.
+          02 SYSDI               PIC X(10).
+          02 SYSTL               PIC S9(4) COMP.
+          02 SYSTF               PIC X.
+          02 FILLER REDEFINES SYSTF.
+             03 SYSTA             PIC X.
+          02 SYSTI               PIC X(8).
+          02 MSGL                PIC S9(4) COMP.
+          02 MSGF                PIC X.
+          02 FILLER REDEFINES MSGF.
+             03 MSGA              PIC X.
+          02 MSGI                PIC X(40).
+       01 CICS04O REDEFINES CICS04I.
+          02 FILLER             PIC X(12).
+          02 FILLER             PIC X(3).
+          02 COMMUO              PIC X(4).
+          02 FILLER             PIC X(3).
+          02 CRECDO              PIC X(16).
+          02 FILLER             PIC X(3).
+          02 SYSDO               PIC X(10).
+          02 FILLER             PIC X(3).
+          02 SYSTO               PIC X(8).
+          02 FILLER             PIC X(3).
+          02 MSGO                PIC X(40).
