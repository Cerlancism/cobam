@@ -0,0 +1,77 @@
+      ***************************************************************
+      * CICA00 - SYMBOLIC MAP FOR CREDIT ISSUANCE MAIN MENU (CICA00)
+      ***************************************************************
+       01 CICA00I.
+          02 FILLER             PIC X(12).
+          02 COMMUL               PIC S9(4) COMP.
+          02 COMMUF               PIC X.
+          02 FILLER REDEFINES COMMUF.
+             03 COMMUA            PIC X.
+          02 COMMUI               PIC X(4).
+          02 MENUL               PIC S9(4) COMP.
+          02 MENUF               PIC X.
+          02 FILLER REDEFINES MENUF.
+             03 MENUA             PIC X.
+          02 MENUI               PIC X(4).
+          02 OPT1L               PIC S9(4) COMP.
+          02 OPT1F               PIC X.
+          02 FILLER REDEFINES OPT1F.
+             03 OPT1A             PIC X.
+          02 OPT1I               PIC X(1).
+          02 OPT2L               PIC S9(4) COMP.
+          02 OPT2F               PIC X.
+          02 FILLER REDEFINES OPT2F.
+             03 OPT2A             PIC X.
+          02 OPT2I               PIC X(1).
+          02 OPT3L               PIC S9(4) COMP.
+          02 OPT3F               PIC X.
+          02 FILLER REDEFINES OPT3F.
+             03 OPT3A             PIC X.
+          02 OPT3I               PIC X(1).
+          02 OPT4L               PIC S9(4) COMP.
+          02 OPT4F               PIC X.
+          02 FILLER REDEFINES OPT4F.
+             03 OPT4A             PIC X.
+          02 OPT4I               PIC X(1).
+          02 OPT5L               PIC S9(4) COMP.
+          02 OPT5F               PIC X.
+          02 FILLER REDEFINES OPT5F.
+             03 OPT5A             PIC X.
+          02 OPT5I               PIC X(1).
+          02 SYSDL               PIC S9(4) COMP.
+          02 SYSDF               PIC X.
+          02 FILLER REDEFINES SYSDF.
+             03 SYSDA             PIC X.
+          02 SYSDI               PIC X(10).
+          02 SYSTL               PIC S9(4) COMP.
+          02 SYSTF               PIC X.
+          02 FILLER REDEFINES SYSTF.
+             03 SYSTA             PIC X.
+          02 SYSTI               PIC X(8).
+          02 MSGL                PIC S9(4) COMP.
+          02 MSGF                PIC X.
+          02 FILLER REDEFINES MSGF.
+             03 MSGA              PIC X.
+          02 MSGI                PIC X(40).
+       01 CICA00O REDEFINES CICA00I.
+          02 FILLER             PIC X(12).
+          02 FILLER             PIC X(3).
+          02 COMMUO               PIC X(4).
+          02 FILLER             PIC X(3).
+          02 MENUO               PIC X(4).
+          02 FILLER             PIC X(3).
+          02 OPT1O               PIC X(1).
+          02 FILLER             PIC X(3).
+          02 OPT2O               PIC X(1).
+          02 FILLER             PIC X(3).
+          02 OPT3O               PIC X(1).
+          02 FILLER             PIC X(3).
+          02 OPT4O               PIC X(1).
+          02 FILLER             PIC X(3).
+          02 OPT5O               PIC X(1).
+          02 FILLER             PIC X(3).
+          02 SYSDO               PIC X(10).
+          02 FILLER             PIC X(3).
+          02 SYSTO               PIC X(8).
+          02 FILLER             PIC X(3).
+          02 MSGO                PIC X(40).
