@@ -0,0 +1,63 @@
+      ***************************************************************
+      * CICM01 - SYMBOLIC MAP FOR CIMENU ONLINE MAINTENANCE (CICM01)
+      ***************************************************************
+       01 CICM01I.
+          02 FILLER             PIC X(12).
+          02 ACTNL                PIC S9(4) COMP.
+          02 ACTNF                PIC X.
+          02 FILLER REDEFINES ACTNF.
+             03 ACTNA              PIC X.
+          02 ACTNI                PIC X(1).
+          02 TRANIL               PIC S9(4) COMP.
+          02 TRANIF               PIC X.
+          02 FILLER REDEFINES TRANIF.
+             03 TRANIA             PIC X.
+          02 TRANII               PIC X(4).
+          02 PGMNL                PIC S9(4) COMP.
+          02 PGMNF                PIC X.
+          02 FILLER REDEFINES PGMNF.
+             03 PGMNA              PIC X.
+          02 PGMNI                PIC X(8).
+          02 DESCL                PIC S9(4) COMP.
+          02 DESCF                PIC X.
+          02 FILLER REDEFINES DESCF.
+             03 DESCA              PIC X.
+          02 DESCI                PIC X(30).
+          02 STATL                PIC S9(4) COMP.
+          02 STATF                PIC X.
+          02 FILLER REDEFINES STATF.
+             03 STATA              PIC X.
+          02 STATI                PIC X(1).
+          02 SYSDL               PIC S9(4) COMP.
+          02 SYSDF               PIC X.
+          02 FILLER REDEFINES SYSDF.
+             03 SYSDA             PIC X.
+          02 SYSDI               PIC X(10).
+          02 SYSTL               PIC S9(4) COMP.
+          02 SYSTF               PIC X.
+          02 FILLER REDEFINES SYSTF.
+             03 SYSTA             PIC X.
+          02 SYSTI               PIC X(8).
+          02 MSGL                PIC S9(4) COMP.
+          02 MSGF                PIC X.
+          02 FILLER REDEFINES MSGF.
+             03 MSGA              PIC X.
+          02 MSGI                PIC X(40).
+       01 CICM01O REDEFINES CICM01I.
+          02 FILLER             PIC X(12).
+          02 FILLER             PIC X(3).
+          02 ACTNO                PIC X(1).
+          02 FILLER             PIC X(3).
+          02 TRANIO               PIC X(4).
+          02 FILLER             PIC X(3).
+          02 PGMNO                PIC X(8).
+          02 FILLER             PIC X(3).
+          02 DESCO                PIC X(30).
+          02 FILLER             PIC X(3).
+          02 STATO                PIC X(1).
+          02 FILLER             PIC X(3).
+          02 SYSDO               PIC X(10).
+          02 FILLER             PIC X(3).
+          02 SYSTO               PIC X(8).
+          02 FILLER             PIC X(3).
+          02 MSGO                PIC X(40).
