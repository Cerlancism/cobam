@@ -0,0 +1,63 @@
+      ***************************************************************
+      * CICM02 - SYMBOLIC MAP FOR SUPERVISOR SIGN-OFF (CICM02)
+      ***************************************************************
+       01 CICM02I.
+          02 FILLER             PIC X(12).
+          02 IDNOL                PIC S9(4) COMP.
+          02 IDNOF                PIC X.
+          02 FILLER REDEFINES IDNOF.
+             03 IDNOA              PIC X.
+          02 IDNOI                PIC 9(13).
+          02 LIMTL               PIC S9(4) COMP.
+          02 LIMTF               PIC X.
+          02 FILLER REDEFINES LIMTF.
+             03 LIMTA              PIC X.
+          02 LIMTI               PIC 9(08).
+          02 RSLTL               PIC S9(4) COMP.
+          02 RSLTF               PIC X.
+          02 FILLER REDEFINES RSLTF.
+             03 RSLTA              PIC X.
+          02 RSLTI               PIC 9(03).
+          02 RFSNL               PIC S9(4) COMP.
+          02 RFSNF               PIC X.
+          02 FILLER REDEFINES RFSNF.
+             03 RFSNA              PIC X.
+          02 RFSNI               PIC 9(03).
+          02 CMNTL               PIC S9(4) COMP.
+          02 CMNTF               PIC X.
+          02 FILLER REDEFINES CMNTF.
+             03 CMNTA              PIC X.
+          02 CMNTI               PIC X(60).
+          02 SYSDL               PIC S9(4) COMP.
+          02 SYSDF               PIC X.
+          02 FILLER REDEFINES SYSDF.
+             03 SYSDA             PIC X.
+          02 SYSDI               PIC X(10).
+          02 SYSTL               PIC S9(4) COMP.
+          02 SYSTF               PIC X.
+          02 FILLER REDEFINES SYSTF.
+             03 SYSTA             PIC X.
+          02 SYSTI               PIC X(8).
+          02 MSGL                PIC S9(4) COMP.
+          02 MSGF                PIC X.
+          02 FILLER REDEFINES MSGF.
+             03 MSGA              PIC X.
+          02 MSGI                PIC X(40).
+       01 CICM02O REDEFINES CICM02I.
+          02 FILLER             PIC X(12).
+          02 FILLER             PIC X(3).
+          02 IDNOO                PIC 9(13).
+          02 FILLER             PIC X(3).
+          02 LIMTO                PIC 9(08).
+          02 FILLER             PIC X(3).
+          02 RSLTO                PIC 9(03).
+          02 FILLER             PIC X(3).
+          02 RFSNO                PIC 9(03).
+          02 FILLER             PIC X(3).
+          02 CMNTO                PIC X(60).
+          02 FILLER             PIC X(3).
+          02 SYSDO               PIC X(10).
+          02 FILLER             PIC X(3).
+          02 SYSTO               PIC X(8).
+          02 FILLER             PIC X(3).
+          02 MSGO                PIC X(40).
