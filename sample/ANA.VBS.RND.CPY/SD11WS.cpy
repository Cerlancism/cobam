@@ -0,0 +1,8 @@
+      ***************************************************************
+      * SD11WS - COMMON SCREEN HANDLER WORKING STORAGE
+      ***************************************************************
+       01 SD11-WORK-AREA.
+          05 SD11-MAP-NAME          PIC X(08).
+          05 SD11-MAPSET-NAME       PIC X(08).
+          05 SD11-TRANS-NAME        PIC X(04).
+          05 SD11-PROGRAM-NAME      PIC X(08).
