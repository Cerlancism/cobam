@@ -0,0 +1,9 @@
+      ***************************************************************
+      * CIPOSTAL - POSTAL REFERENCE FILE RECORD
+      * ONE ENTRY PER VALID ZIP CODE/CITY/PROVINCE/DISTRICT COMBINATION
+      ***************************************************************
+       01 CIPOSTAL-REC.
+          05 CIPOSTAL-ZIP-CODE      PIC 9(06).
+          05 CIPOSTAL-CITY          PIC X(20).
+          05 CIPOSTAL-PROVINCE      PIC X(20).
+          05 CIPOSTAL-DISTRICT      PIC X(20).
