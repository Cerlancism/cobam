@@ -35,6 +35,13 @@
             05 CIC0012O-IN-DATE            PIC X(10).
             05 CIC0012O-IN-TIME            PIC X(05).
             05 CIC0012O-STATUS             PIC 9(03).
+               88 CIC0012O-PENDING-INTCHK       VALUE 100.
+               88 CIC0012O-PENDING-REVIEW       VALUE 110.
+               88 CIC0012O-PENDING-CREINV       VALUE 120.
+               88 CIC0012O-PENDING-SUPV         VALUE 125.
+               88 CIC0012O-PENDING-MANCRE       VALUE 130.
+               88 CIC0012O-APPROVED             VALUE 900.
+               88 CIC0012O-DECLINED             VALUE 910.
             05 CIC0012O-ID-TYPE            PIC 9(03).
             05 CIC0012O-ID-NUMBER          PIC X(18).
             05 CIC0012O-LAST-DATE          PIC X(10).
@@ -66,4 +73,13 @@
             05 CIC0012O-COMPUTE-RESULT     PIC 9(03).
             05 CIC0012O-COMPUTE-REFUSE-REASON PIC 9(03).
             05 CIC0012O-FINAL-LIMIT        PIC 9(08).
+            05 CIC0012O-LETTER-DATE        PIC X(10).
+            05 CIC0012O-ADDR-VALID-RESULT  PIC 9(03).
+            05 CIC0012O-ADDR-VALID-REASON  PIC 9(03).
+            05 CIC0012O-SUPV-ID            PIC X(08).
+            05 CIC0012O-SUPV-DATE          PIC X(10).
+            05 CIC0012O-SUPV-RESULT        PIC 9(03).
+            05 CIC0012O-SUPV-REFUSE-REASON PIC 9(03).
+            05 CIC0012O-SUPV-COMMENT       PIC X(60).
+            05 CIC0012O-CREDIT-BUREAU-DATE PIC X(10).
 
\ No newline at end of file
