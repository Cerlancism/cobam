@@ -0,0 +1,10 @@
+      ***************************************************************
+      * SD01WS - GENERIC SERVICE DRIVER REQUEST/RESPONSE COMMAREA
+      ***************************************************************
+          05 WS-PGM-SRV-DRIVER         PIC X(08) VALUE 'CIOCSRVD'.
+          05 SDCA-SERVICE-COMMAREA.
+             10 SD-SRV-NAME             PIC X(20).
+             10 SD-RESP-CODE            PIC S9(04) COMP.
+             10 SD-RESP-ADDITIONAL      PIC X(40).
+             10 SD-SRV-INPUT-DATA       PIC X(200).
+             10 SD-SRV-OUTPUT-DATA      PIC X(200).
