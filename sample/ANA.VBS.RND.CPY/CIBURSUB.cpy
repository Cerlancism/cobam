@@ -0,0 +1,9 @@
+      ***************************************************************
+      * CIBURSUB - CREDIT BUREAU SUBMISSION EXTRACT RECORD
+      * ONE ENTRY PER APPLICATION SUBMITTED TO THE EXTERNAL BUREAU
+      ***************************************************************
+       01 CIBURSUB-REC.
+          05 CIBURSUB-APPL-ID          PIC 9(13).
+          05 CIBURSUB-CUST-ID-TYPE     PIC 9(03).
+          05 CIBURSUB-CUST-ID-NUMBER   PIC X(18).
+          05 CIBURSUB-SUBMIT-DATE      PIC X(10).
