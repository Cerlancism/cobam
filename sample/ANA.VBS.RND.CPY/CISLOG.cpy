@@ -0,0 +1,12 @@
+      ***************************************************************
+      * CISLOG - GENERIC SERVICE DRIVER CALL LOG RECORD
+      * WRITTEN TO TD QUEUE 'CISL' BY EVERY PROGRAM THAT LINKS TO
+      * WS-PGM-SRV-DRIVER, REGARDLESS OF OUTCOME.
+      ***************************************************************
+       01 CISLOG-REC.
+          05 CISLOG-CALLER-PGM     PIC X(08).
+          05 CISLOG-SRV-NAME       PIC X(20).
+          05 CISLOG-RESP-CODE      PIC S9(04) COMP.
+          05 CISLOG-RESP-ADDL      PIC X(40).
+          05 CISLOG-DATE           PIC X(10).
+          05 CISLOG-TIME           PIC X(08).
